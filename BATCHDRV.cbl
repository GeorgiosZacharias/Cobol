@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  STEP-COMMAND                  PIC X(40) VALUE SPACES.
+       01  STEP-NAME                     PIC X(20) VALUE SPACES.
+       01  STEP-RETURN-CODE              PIC 9(03) VALUE ZERO.
+       01  CHAIN-FAILED-SWITCH           PIC X(02) VALUE 'NO'.
+           88 CHAIN-FAILED                        VALUE 'YE'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'BATCHDRV: STARTING NIGHTLY BATCH WINDOW'
+           PERFORM RUN-SALES
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-FIG18PLAST
+           END-IF
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-THREE-DIMENSION-UNI
+           END-IF
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-ATMTRANS
+           END-IF
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-PAYROLLS
+           END-IF
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-RECONCILE
+           END-IF
+           PERFORM FINISH.
+
+       RUN-SALES.
+           MOVE 'SALES'         TO STEP-NAME
+           MOVE './SALES'       TO STEP-COMMAND
+           PERFORM RUN-STEP.
+
+       RUN-FIG18PLAST.
+           MOVE 'FIG18PLAST'    TO STEP-NAME
+           MOVE './FIG18PLAST'  TO STEP-COMMAND
+           PERFORM RUN-STEP.
+
+       RUN-THREE-DIMENSION-UNI.
+           MOVE 'THREE_DIM_UNI' TO STEP-NAME
+           MOVE './THREE_DIMENSION_UNI' TO STEP-COMMAND
+           PERFORM RUN-STEP.
+
+       RUN-ATMTRANS.
+           MOVE 'ATMTRANS'      TO STEP-NAME
+           MOVE './ATMTRANS'    TO STEP-COMMAND
+           PERFORM RUN-STEP.
+
+       RUN-PAYROLLS.
+           MOVE 'PAYROLLS'      TO STEP-NAME
+           MOVE './PAYROLLS'    TO STEP-COMMAND
+           PERFORM RUN-STEP.
+
+       RUN-RECONCILE.
+           MOVE 'RECONCILE'     TO STEP-NAME
+           MOVE './RECONCILE'   TO STEP-COMMAND
+           PERFORM RUN-STEP.
+
+       RUN-STEP.
+           DISPLAY 'BATCHDRV: LAUNCHING STEP ' STEP-NAME
+           CALL 'SYSTEM' USING STEP-COMMAND
+           MOVE RETURN-CODE TO STEP-RETURN-CODE
+           IF STEP-RETURN-CODE = 55
+               DISPLAY 'BATCHDRV: STEP ' STEP-NAME
+                   ' COMPLETED WITH WARNING, RETURN-CODE=55'
+           ELSE
+               IF STEP-RETURN-CODE NOT = 0
+                   DISPLAY '***ERROR BATCHDRV: STEP ' STEP-NAME
+                       ' FAILED, RETURN-CODE=' STEP-RETURN-CODE
+                   DISPLAY '***BATCHDRV: HALTING CHAIN, REMAINING '
+                       'STEPS NOT LAUNCHED'
+                   SET CHAIN-FAILED TO TRUE
+               ELSE
+                   DISPLAY 'BATCHDRV: STEP ' STEP-NAME
+                       ' COMPLETED, RETURN-CODE=' STEP-RETURN-CODE
+               END-IF
+           END-IF.
+
+       FINISH.
+           IF CHAIN-FAILED
+               DISPLAY 'BATCHDRV: NIGHTLY BATCH WINDOW ABORTED'
+               MOVE 55 TO RETURN-CODE
+           ELSE
+               DISPLAY 'BATCHDRV: NIGHTLY BATCH WINDOW COMPLETE'
+           END-IF
+           STOP RUN.
