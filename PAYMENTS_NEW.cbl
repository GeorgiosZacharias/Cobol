@@ -14,17 +14,37 @@
                FILE STATUS IS INVALID-PAYROLL-FILE-STATUS.
            SELECT STATS-FILE ASSIGN TO DISK
                FILE STATUS IS STATS-FILE-STATUS.
+           SELECT TAX-PARM-FILE ASSIGN TO DISK
+               FILE STATUS IS TAX-PARM-FILE-STATUS.
+           SELECT EFT-FILE ASSIGN TO DISK
+               FILE STATUS IS EFT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DISK
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT YTD-FILE ASSIGN TO DISK
+               FILE STATUS IS YTD-FILE-STATUS.
+           SELECT SIM-PARM-FILE ASSIGN TO DISK
+               FILE STATUS IS SIM-PARM-FILE-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO DISK
+               FILE STATUS IS AUDIT-TRAIL-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO DISK
+               FILE STATUS IS ERROR-LOG-FILE-STATUS.
+
+           SELECT RECON-FILE ASSIGN TO DISK
+               FILE STATUS IS RECON-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  PAYROLL-FILE
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 38 CHARACTERS
+           RECORD CONTAINS 60 CHARACTERS
            DATA RECORD IS PAYROLL-IN.
        01  PAYROLL-IN.
            05 PAYROLL-EMPLOYEE-NAME        PIC X(20).
            05 PAYROLL-HOURS-WORKED         PIC 9(03).
            05 PAYROLL-HOUR-RATE            PIC 99V99.
            05 PAYROLL-AFM                  PIC X(09).
+           05 PAYROLL-DEPT-CODE            PIC X(06).
+           05 PAYROLL-BANK-ACCOUNT         PIC X(16).
            05 PAYROLL-CRLF                 PIC X(02).
 
        FD  VALID-PAYROLL-FILE
@@ -42,8 +62,11 @@
            05 VALID-FILLER-4               PIC X(10).
            05 VALID-ANNUAL-AMOUNT          PIC Z.ZZZ.ZZ9,99.
            05 VALID-FILLER-5               PIC X(10).
-           05 VALID-TAX                    PIC Z.ZZ9,99.
-           05 VALID-FILLER-6               PIC X(10).
+           05 VALID-TAX-AREA.
+              10 VALID-TAX                 PIC Z.ZZ9,99.
+              10 VALID-FILLER-6            PIC X(10).
+           05 VALID-TAX-SUBTOTAL REDEFINES VALID-TAX-AREA
+                                            PIC Z.ZZZ.ZZ9,99.
            05 VALID-NET-AMOUNT             PIC Z.ZZZ.ZZ9,99.
            05 VALID-FILLER-7               PIC X(55).
            05 VALID-CRLF                   PIC X(02).
@@ -76,10 +99,139 @@
            DATA RECORD IS STATS-LINE.
        01  STATS-LINE.
            05 STATS-RECORD                 PIC X(30).
-           05 STATS-VALUE                  PIC Z.ZZZ.ZZ9,ZZ.
+           05 STATS-VALUE                  PIC Z.ZZZ.ZZ9,99.
            05 STATS-CRLF                   PIC X(02).
 
+       FD  TAX-PARM-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 27 CHARACTERS
+           DATA RECORD IS TAX-PARM-REC.
+       01  TAX-PARM-REC.
+           05 PARM-MULTIPLIER              PIC 9(02).
+           05 PARM-BRACKET1-CEILING        PIC 9(07).
+           05 PARM-BRACKET2-CEILING        PIC 9(07).
+           05 PARM-RATE1                   PIC V99.
+           05 PARM-RATE2                   PIC V99.
+           05 PARM-BASE-TAX                PIC 9(05).
+           05 PARM-CRLF                    PIC X(02).
+
+       FD  EFT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 56 CHARACTERS
+           DATA RECORD IS EFT-LINE.
+       01  EFT-LINE.
+           05 EFT-AFM                      PIC X(09).
+           05 EFT-EMPLOYEE-NAME            PIC X(20).
+           05 EFT-BANK-ACCOUNT             PIC X(16).
+           05 EFT-NET-AMOUNT               PIC 9(07)V99.
+           05 EFT-CRLF                     PIC X(02).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 68 CHARACTERS
+           DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05 CHECKPOINT-COUNT             PIC 9(02).
+           05 CHECKPOINT-VALID-CNT         PIC 9(02).
+           05 CHECKPOINT-INVALID-CNT       PIC 9(02).
+           05 CHECKPOINT-TOTAL-ANNUAL      PIC 9(07)V99.
+           05 CHECKPOINT-TOTAL-TAXES       PIC 9(07)V99.
+           05 CHECKPOINT-TOTAL-NET         PIC 9(07)V99.
+           05 CHECKPOINT-DEPT-CODE         PIC X(06).
+           05 CHECKPOINT-DEPT-ANNUAL       PIC 9(07)V99.
+           05 CHECKPOINT-DEPT-TAXES        PIC 9(07)V99.
+           05 CHECKPOINT-DEPT-NET          PIC 9(07)V99.
+           05 CHECKPOINT-CRLF              PIC X(02).
+
+       FD  YTD-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 29 CHARACTERS
+           DATA RECORD IS YTD-REC.
+       01  YTD-REC.
+           05 YTD-ANNUAL                   PIC 9(07)V99.
+           05 YTD-TAXES                    PIC 9(07)V99.
+           05 YTD-NET                      PIC 9(07)V99.
+           05 YTD-CRLF                     PIC X(02).
+
+       FD  SIM-PARM-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 9 CHARACTERS
+           DATA RECORD IS SIM-PARM-REC.
+       01  SIM-PARM-REC.
+           05 SIM-PARM-MODE                PIC X(01).
+           05 SIM-PARM-MULTIPLIER          PIC 9(02).
+           05 SIM-PARM-RATE1               PIC V99.
+           05 SIM-PARM-RATE2               PIC V99.
+           05 SIM-PARM-CRLF                PIC X(02).
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE.
+           05 AUDIT-PROGRAM-NAME           PIC X(12).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-DATE               PIC X(08).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-TIME               PIC X(06).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-READ              PIC 9(07).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-WRITTEN           PIC 9(07).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-REJECTED          PIC 9(07).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 AUDIT-RETURN-CODE            PIC 9(03).
+           05 AUDIT-CRLF                   PIC X(02).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS ERROR-LOG-LINE.
+       01  ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM-NAME    PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-DATE        PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-TIME        PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-FILE-NAME       PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-STATUS-CODE     PIC X(02).
+           05 ERRLOG-CRLF            PIC X(02).
+
+       FD  RECON-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS RECON-LINE.
+       01  RECON-LINE.
+           05 RECON-PROGRAM-NAME     PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RECON-RUN-DATE         PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RECON-AMOUNT           PIC 9(10)V99.
+           05 RECON-CRLF             PIC X(02).
+
        WORKING-STORAGE SECTION.
+       01  RECON-FILE-STATUS                PIC 9(02) VALUE ZERO.
+       01  ERROR-LOG-FILE-STATUS           PIC 9(02) VALUE ZERO.
+       01  LOG-FILE-NAME-WS                PIC X(20) VALUE SPACES.
+       01  LOG-STATUS-CODE-WS              PIC X(02) VALUE SPACES.
+       01  AUDIT-TRAIL-FILE-STATUS         PIC 9(02) VALUE ZERO.
+       01  TAX-PARM-FILE-STATUS            PIC 9(02) VALUE ZERO.
+       01  EFT-FILE-STATUS                 PIC 9(02) VALUE ZERO.
+       01  CHECKPOINT-FILE-STATUS          PIC 9(02) VALUE ZERO.
+       01  YTD-FILE-STATUS                 PIC 9(02) VALUE ZERO.
+       01  RESTART-SKIP-COUNT              PIC 9(02) VALUE 0.
+       01  CUM-ANNUAL                      PIC 9(07)V99 COMP-3 VALUE 0.
+       01  CUM-TAXES                       PIC 9(07)V99 COMP-3 VALUE 0.
+       01  CUM-NET                         PIC 9(07)V99 COMP-3 VALUE 0.
+       01  TAX-MULTIPLIER                  PIC 9(02) VALUE 14.
+       01  TAX-BRACKET1-CEILING            PIC 9(07) VALUE 10000.
+       01  TAX-BRACKET2-CEILING            PIC 9(07) VALUE 20000.
+       01  TAX-RATE1                       PIC V99   VALUE 0,10.
+       01  TAX-RATE2                       PIC V99   VALUE 0,25.
+       01  TAX-BASE-AMOUNT                 PIC 9(05) VALUE 1000.
        01  PAYROLL-FILE-STATUS             PIC 9(02) VALUE ZERO.
        01  VALID-PAYROLL-FILE-STATUS       PIC 9(02) VALUE ZERO.
        01  INVALID-PAYROLL-FILE-STATUS     PIC 9(02) VALUE ZERO.
@@ -109,39 +261,97 @@
        01  INVALID-PAGE.
            05 INVALID-PAGE-STR             PIC X(06) VALUE 'PAGE: '.
            05 INVALID-PAGE-CNT             PIC 9(02) VALUE 0.
+       01  AFM-WEIGHT-LITERAL               PIC X(24)
+               VALUE '256128064032016008004002'.
+       01  AFM-WEIGHT-TABLE REDEFINES AFM-WEIGHT-LITERAL.
+           05 AFM-WEIGHT PIC 9(03) OCCURS 8 TIMES.
+       01  AFM-IDX                         PIC 9(01).
+       01  AFM-DIGIT                       PIC 9(01).
+       01  AFM-SUM                         PIC 9(06) VALUE 0.
+       01  AFM-CHECK-DIGIT                 PIC 9(01) VALUE 0.
+       01  AFM-VALID-SWITCH                PIC X(01) VALUE 'N'.
+           88 AFM-IS-VALID                 VALUE 'Y'.
+       01  PRIOR-DEPT-CODE                 PIC X(06) VALUE SPACES.
+       01  DEPT-ANNUAL                     PIC 9(07)V99 COMP-3 VALUE 0.
+       01  DEPT-TAXES                      PIC 9(07)V99 COMP-3 VALUE 0.
+       01  DEPT-NET                        PIC 9(07)V99 COMP-3 VALUE 0.
+       01  SIM-PARM-FILE-STATUS            PIC 9(02) VALUE ZERO.
+       01  SIMULATION-SWITCH               PIC X(01) VALUE 'N'.
+           88 SIMULATION-MODE              VALUE 'Y'.
+       01  SIM-PROPOSED-MULTIPLIER         PIC 9(02) VALUE 0.
+       01  SIM-PROPOSED-RATE1              PIC V99   VALUE 0.
+       01  SIM-PROPOSED-RATE2              PIC V99   VALUE 0.
+       01  SIM-TOTAL-OLD-TAX               PIC 9(07)V99 COMP-3 VALUE 0.
+       01  SIM-TOTAL-NEW-TAX               PIC 9(07)V99 COMP-3 VALUE 0.
+       01  SIM-TAX-AMOUNT                  PIC 9(04)V99 COMP-3 VALUE 0.
+       01  SIM-IMPACT                      PIC S9(07)V99 COMP-3 VALUE 0.
+       01  SIM-IMPACT-DISPLAY              PIC -Z.ZZZ.ZZ9,99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT PAYROLL-FILE
-               OUTPUT VALID-PAYROLL-FILE
-                      INVALID-PAYROLL-FILE
-                      STATS-FILE
-
            IF PAYROLL-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' PAYROLL-FILE-STATUS
+               MOVE 'PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
+           PERFORM LOAD-TAX-PARMS
+           PERFORM LOAD-SIMULATION-PARMS
+           IF SIMULATION-MODE
+               PERFORM RUN-SIMULATION
+               PERFORM SIM-FINISH
+           END-IF
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-OUTPUT-FILES
            IF VALID-PAYROLL-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: VALID-PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' VALID-PAYROLL-FILE-STATUS
+               MOVE 'VALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE VALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            IF INVALID-PAYROLL-FILE-STATUS NOT = 0 THEN
                DISPLAY
                      '***ERROR OPENING INPUT FILE: INVALID-PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' INVALID-PAYROLL-FILE-STATUS
+               MOVE 'INVALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE INVALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            IF STATS-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
                DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH.
+           IF EFT-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING OUTPUT FILE: EFT-FILE'
+               DISPLAY 'STATUS-CODE=' EFT-FILE-STATUS
+               MOVE 'EFT-FILE' TO LOG-FILE-NAME-WS
+               MOVE EFT-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            PERFORM DATE-DATA
-           PERFORM HEADER-VALID
-           PERFORM HEADER-INVALID
+           IF RESTART-SKIP-COUNT = 0
+               PERFORM HEADER-VALID
+               PERFORM HEADER-INVALID
+           ELSE
+               DISPLAY '***RESUMING FROM CHECKPOINT AFTER RECORD '
+                       RESTART-SKIP-COUNT
+           END-IF
+           PERFORM SKIP-CHECKPOINTED-RECORDS
            READ PAYROLL-FILE
                 AT END MOVE 'NO' TO DATA-REMAINS-SWITCH.
 
            PERFORM PROCESS-PAYROLLS
                UNTIL NO-MORE-DATA.
+           IF PRIOR-DEPT-CODE NOT = SPACES
+               PERFORM WRITE-DEPT-SUBTOTAL
+           END-IF
+           PERFORM CLEAR-CHECKPOINT.
        FINISH.
            PERFORM WRITE-STATS
            DISPLAY 'TOTAL RECORDS:   '        TOTAL-CNT
@@ -157,12 +367,76 @@
            CLOSE PAYROLL-FILE
                  VALID-PAYROLL-FILE
                  INVALID-PAYROLL-FILE
-                 STATS-FILE.
+                 STATS-FILE
+                 EFT-FILE.
            IF INVALID-CNT > 0 THEN
               MOVE 55 TO RETURN-CODE
            END-IF.
+           PERFORM WRITE-AUDIT-TRAIL.
+           PERFORM WRITE-RECON-RECORD.
             STOP RUN.
 
+       WRITE-RECON-RECORD.
+           OPEN EXTEND RECON-FILE
+           IF RECON-FILE-STATUS = 35
+               OPEN OUTPUT RECON-FILE
+           END-IF
+           IF RECON-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: RECON-FILE'
+               DISPLAY 'STATUS-CODE=' RECON-FILE-STATUS
+               MOVE 'RECON-FILE' TO LOG-FILE-NAME-WS
+               MOVE RECON-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               MOVE SPACES            TO RECON-LINE
+               MOVE 'PAYROLLS'        TO RECON-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO RECON-RUN-DATE
+               MOVE TOTAL-NET         TO RECON-AMOUNT
+               MOVE X'0D0A'           TO RECON-CRLF
+               WRITE RECON-LINE
+               IF RECON-FILE-STATUS NOT = 0
+                   DISPLAY '***ERROR WRITING OUTPUT FILE: RECON-FILE'
+                   DISPLAY 'STATUS-CODE=' RECON-FILE-STATUS
+                   MOVE 'RECON-FILE' TO LOG-FILE-NAME-WS
+                   MOVE RECON-FILE-STATUS TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+               CLOSE RECON-FILE
+           END-IF.
+
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF AUDIT-TRAIL-FILE-STATUS = 35
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: AUDIT-TRAIL-FILE'
+               DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+               MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+               MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               MOVE SPACES            TO AUDIT-LINE
+               MOVE 'PAYROLLS'        TO AUDIT-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO AUDIT-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6)  TO AUDIT-RUN-TIME
+               MOVE TOTAL-CNT          TO AUDIT-RECS-READ
+               MOVE VALID-CNT          TO AUDIT-RECS-WRITTEN
+               MOVE INVALID-CNT        TO AUDIT-RECS-REJECTED
+               MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+               MOVE X'0D0A'            TO AUDIT-CRLF
+               WRITE AUDIT-LINE
+               IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+                   DISPLAY
+                       '***ERROR WRITING OUTPUT FILE: AUDIT-TRAIL-FILE'
+                   DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+                   MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+                   MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+
        HEADER-VALID.
            ADD 1 TO VALID-PAGE-CNT
            MOVE ALL SPACES       TO VALID-LINE
@@ -173,6 +447,9 @@
                    DISPLAY
                        '***ERROR OPENING INPUT FILE: VALID-PAYROLL-FILE'
                    DISPLAY 'STATUS-CODE=' VALID-PAYROLL-FILE-STATUS
+                   MOVE 'VALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+                   MOVE VALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
                    PERFORM FINISH
                END-IF
            END-IF.
@@ -192,6 +469,9 @@
            IF VALID-PAYROLL-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: VALID-PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' VALID-PAYROLL-FILE-STATUS
+               MOVE 'VALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE VALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
 
            MOVE ALL '-' TO VALID-LINE
@@ -201,6 +481,9 @@
            IF VALID-PAYROLL-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: VALID-PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' VALID-PAYROLL-FILE-STATUS
+               MOVE 'VALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE VALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
 
        HEADER-INVALID.
@@ -213,6 +496,10 @@
                    DISPLAY
                      '***ERROR OPENING INPUT FILE: INVALID-PAYROLL-FILE'
                    DISPLAY 'STATUS-CODE=' INVALID-PAYROLL-FILE-STATUS
+                   MOVE 'INVALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+                   MOVE INVALID-PAYROLL-FILE-STATUS
+                       TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
                    PERFORM FINISH
                END-IF
            END-IF.
@@ -234,6 +521,9 @@
                DISPLAY
                      '***ERROR OPENING INPUT FILE: INVALID-PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' INVALID-PAYROLL-FILE-STATUS
+               MOVE 'INVALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE INVALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
 
            MOVE ALL '-' TO INVALID-LINE
@@ -244,7 +534,189 @@
                DISPLAY
                      '***ERROR OPENING INPUT FILE: INVALID-PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' INVALID-PAYROLL-FILE-STATUS
+               MOVE 'INVALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE INVALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH.
+
+       OPEN-OUTPUT-FILES.
+           IF RESTART-SKIP-COUNT > 0
+               OPEN EXTEND VALID-PAYROLL-FILE
+               OPEN EXTEND INVALID-PAYROLL-FILE
+               OPEN EXTEND STATS-FILE
+               OPEN EXTEND EFT-FILE
+           ELSE
+               OPEN OUTPUT VALID-PAYROLL-FILE
+               OPEN OUTPUT INVALID-PAYROLL-FILE
+               OPEN OUTPUT STATS-FILE
+               OPEN OUTPUT EFT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = 0
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CHECKPOINT-COUNT       TO RESTART-SKIP-COUNT
+                    MOVE CHECKPOINT-COUNT       TO TOTAL-CNT
+                    MOVE CHECKPOINT-VALID-CNT   TO VALID-CNT
+                    MOVE CHECKPOINT-INVALID-CNT TO INVALID-CNT
+                    MOVE CHECKPOINT-TOTAL-ANNUAL TO TOTAL-ANNUAL
+                    MOVE CHECKPOINT-TOTAL-TAXES  TO TOTAL-TAXES
+                    MOVE CHECKPOINT-TOTAL-NET    TO TOTAL-NET
+                    MOVE CHECKPOINT-DEPT-CODE   TO PRIOR-DEPT-CODE
+                    MOVE CHECKPOINT-DEPT-ANNUAL TO DEPT-ANNUAL
+                    MOVE CHECKPOINT-DEPT-TAXES  TO DEPT-TAXES
+                    MOVE CHECKPOINT-DEPT-NET    TO DEPT-NET
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-CHECKPOINTED-RECORDS.
+           PERFORM RESTART-SKIP-COUNT TIMES
+               READ PAYROLL-FILE
+                   AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING OUTPUT FILE: CHECKPOINT-FILE'
+               DISPLAY 'STATUS-CODE=' CHECKPOINT-FILE-STATUS
+               MOVE 'CHECKPOINT-FILE' TO LOG-FILE-NAME-WS
+               MOVE CHECKPOINT-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
+           MOVE TOTAL-CNT            TO CHECKPOINT-COUNT
+           MOVE VALID-CNT            TO CHECKPOINT-VALID-CNT
+           MOVE INVALID-CNT          TO CHECKPOINT-INVALID-CNT
+           MOVE TOTAL-ANNUAL         TO CHECKPOINT-TOTAL-ANNUAL
+           MOVE TOTAL-TAXES          TO CHECKPOINT-TOTAL-TAXES
+           MOVE TOTAL-NET            TO CHECKPOINT-TOTAL-NET
+           MOVE PRIOR-DEPT-CODE      TO CHECKPOINT-DEPT-CODE
+           MOVE DEPT-ANNUAL          TO CHECKPOINT-DEPT-ANNUAL
+           MOVE DEPT-TAXES           TO CHECKPOINT-DEPT-TAXES
+           MOVE DEPT-NET             TO CHECKPOINT-DEPT-NET
+           MOVE X'0D0A'              TO CHECKPOINT-CRLF
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***WARNING: COULD NOT CLEAR CHECKPOINT-FILE'
+               DISPLAY 'STATUS-CODE=' CHECKPOINT-FILE-STATUS
+               MOVE 'CHECKPOINT-FILE' TO LOG-FILE-NAME-WS
+               MOVE CHECKPOINT-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-TAX-PARMS.
+           OPEN INPUT TAX-PARM-FILE.
+           IF TAX-PARM-FILE-STATUS = 0
+              READ TAX-PARM-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE PARM-MULTIPLIER        TO TAX-MULTIPLIER
+                    MOVE PARM-BRACKET1-CEILING  TO TAX-BRACKET1-CEILING
+                    MOVE PARM-BRACKET2-CEILING  TO TAX-BRACKET2-CEILING
+                    MOVE PARM-RATE1             TO TAX-RATE1
+                    MOVE PARM-RATE2             TO TAX-RATE2
+                    MOVE PARM-BASE-TAX          TO TAX-BASE-AMOUNT
+              END-READ
+              CLOSE TAX-PARM-FILE
+           END-IF.
+
+       LOAD-SIMULATION-PARMS.
+           MOVE TAX-MULTIPLIER TO SIM-PROPOSED-MULTIPLIER
+           MOVE TAX-RATE1      TO SIM-PROPOSED-RATE1
+           MOVE TAX-RATE2      TO SIM-PROPOSED-RATE2
+           OPEN INPUT SIM-PARM-FILE.
+           IF SIM-PARM-FILE-STATUS = 0
+              READ SIM-PARM-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE SIM-PARM-MODE       TO SIMULATION-SWITCH
+                    IF SIM-PARM-MULTIPLIER NOT = ZERO
+                        MOVE SIM-PARM-MULTIPLIER
+                            TO SIM-PROPOSED-MULTIPLIER
+                    END-IF
+                    MOVE SIM-PARM-RATE1      TO SIM-PROPOSED-RATE1
+                    MOVE SIM-PARM-RATE2      TO SIM-PROPOSED-RATE2
+              END-READ
+              CLOSE SIM-PARM-FILE
+           END-IF.
+
+       RUN-SIMULATION.
+           DISPLAY '*** PAYROLL TAX SIMULATION (DRY RUN) ***'
+           MOVE SPACES TO DATA-REMAINS-SWITCH
+           READ PAYROLL-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ
+           PERFORM UNTIL NO-MORE-DATA
+               IF (PAYROLL-HOURS-WORKED IS NUMERIC  AND
+                       PAYROLL-HOURS-WORKED NOT = ZERO) AND
+                  (PAYROLL-HOUR-RATE    IS NUMERIC  AND
+                       PAYROLL-HOUR-RATE NOT = ZERO)
+                   PERFORM SIMULATE-ONE-PAYROLL
+               END-IF
+               READ PAYROLL-FILE
+                   AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM
+           PERFORM DISPLAY-SIMULATION-RESULTS.
+
+       SIMULATE-ONE-PAYROLL.
+           COMPUTE ANNUAL-AMOUNT ROUNDED = PAYROLL-HOURS-WORKED *
+                                    PAYROLL-HOUR-RATE * TAX-MULTIPLIER
+           EVALUATE TRUE
+               WHEN ANNUAL-AMOUNT <= TAX-BRACKET1-CEILING
+                   MOVE ZERO TO TAX-AMOUNT
+               WHEN ANNUAL-AMOUNT > TAX-BRACKET1-CEILING AND
+                    ANNUAL-AMOUNT <= TAX-BRACKET2-CEILING
+                   COMPUTE TAX-AMOUNT ROUNDED =
+                   (ANNUAL-AMOUNT - TAX-BRACKET1-CEILING) * TAX-RATE1
+               WHEN OTHER
+                   COMPUTE TAX-AMOUNT ROUNDED =
+                   ((ANNUAL-AMOUNT - TAX-BRACKET2-CEILING) * TAX-RATE2)
+                       + TAX-BASE-AMOUNT
+           END-EVALUATE
+           ADD TAX-AMOUNT TO SIM-TOTAL-OLD-TAX
+
+           COMPUTE ANNUAL-AMOUNT ROUNDED = PAYROLL-HOURS-WORKED *
+                             PAYROLL-HOUR-RATE * SIM-PROPOSED-MULTIPLIER
+           EVALUATE TRUE
+               WHEN ANNUAL-AMOUNT <= TAX-BRACKET1-CEILING
+                   MOVE ZERO TO SIM-TAX-AMOUNT
+               WHEN ANNUAL-AMOUNT > TAX-BRACKET1-CEILING AND
+                    ANNUAL-AMOUNT <= TAX-BRACKET2-CEILING
+                   COMPUTE SIM-TAX-AMOUNT ROUNDED =
+                   (ANNUAL-AMOUNT - TAX-BRACKET1-CEILING) *
+                       SIM-PROPOSED-RATE1
+               WHEN OTHER
+                   COMPUTE SIM-TAX-AMOUNT ROUNDED =
+                   ((ANNUAL-AMOUNT - TAX-BRACKET2-CEILING) *
+                       SIM-PROPOSED-RATE2) + TAX-BASE-AMOUNT
+           END-EVALUATE
+           ADD SIM-TAX-AMOUNT TO SIM-TOTAL-NEW-TAX.
+
+       DISPLAY-SIMULATION-RESULTS.
+           MOVE SIM-TOTAL-OLD-TAX TO PRINT-DEC
+           DISPLAY 'CURRENT-RULES TAX TOTAL:  ' PRINT-DEC
+           MOVE SIM-TOTAL-NEW-TAX TO PRINT-DEC
+           DISPLAY 'PROPOSED-RULES TAX TOTAL: ' PRINT-DEC
+           COMPUTE SIM-IMPACT = SIM-TOTAL-NEW-TAX - SIM-TOTAL-OLD-TAX
+           MOVE SIM-IMPACT TO SIM-IMPACT-DISPLAY
+           DISPLAY 'TOTAL IMPACT OF CHANGE:   ' SIM-IMPACT-DISPLAY
+           DISPLAY '*** NO OUTPUT FILES WERE WRITTEN (DRY RUN) ***'.
+
+       SIM-FINISH.
+           CLOSE PAYROLL-FILE.
+           STOP RUN.
 
        DATE-DATA.
            MOVE FUNCTION CURRENT-DATE(1:4) TO YEAR-DATE
@@ -253,41 +725,77 @@
 
        PROCESS-PAYROLLS.
            ADD 1 TO TOTAL-CNT
+           MOVE 'N' TO AFM-VALID-SWITCH
+           IF PAYROLL-AFM IS NUMERIC AND PAYROLL-AFM NOT = ZERO
+               PERFORM VALIDATE-AFM-CHECK-DIGIT
+           END-IF
            IF (PAYROLL-HOURS-WORKED IS NUMERIC      AND
                    PAYROLL-HOURS-WORKED NOT = ZERO) AND
               (PAYROLL-HOUR-RATE    IS NUMERIC      AND
                    PAYROLL-HOUR-RATE NOT = ZERO)    AND
               (PAYROLL-AFM          IS NUMERIC      AND
-                   PAYROLL-AFM NOT = ZERO)
+                   PAYROLL-AFM NOT = ZERO)          AND
+              AFM-IS-VALID
                 PERFORM VALID-PAYROLLS
            ELSE
                 PERFORM INVALID-PAYROLLS
-           END-IF.
-
+           END-IF
+           IF FUNCTION REM(TOTAL-CNT, 10) = 0 THEN
+               PERFORM WRITE-CHECKPOINT
+           END-IF
            READ PAYROLL-FILE
                AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
            END-READ.
-      * PROCESS-PAYROLLS-EXIT.
-      *     EXIT.
+
+       VALIDATE-AFM-CHECK-DIGIT.
+           MOVE 0 TO AFM-SUM
+           PERFORM VARYING AFM-IDX FROM 1 BY 1 UNTIL AFM-IDX > 8
+               MOVE PAYROLL-AFM(AFM-IDX:1) TO AFM-DIGIT
+               COMPUTE AFM-SUM = AFM-SUM +
+                   (AFM-DIGIT * AFM-WEIGHT(AFM-IDX))
+           END-PERFORM
+           COMPUTE AFM-CHECK-DIGIT =
+               FUNCTION MOD(FUNCTION MOD(AFM-SUM, 11), 10)
+           MOVE PAYROLL-AFM(9:1) TO AFM-DIGIT
+           IF AFM-CHECK-DIGIT = AFM-DIGIT
+               MOVE 'Y' TO AFM-VALID-SWITCH
+           ELSE
+               MOVE 'N' TO AFM-VALID-SWITCH
+           END-IF.
 
        VALID-PAYROLLS.
+           IF PAYROLL-DEPT-CODE NOT = PRIOR-DEPT-CODE AND
+              PRIOR-DEPT-CODE NOT = SPACES
+               PERFORM WRITE-DEPT-SUBTOTAL
+           END-IF
+           IF PAYROLL-DEPT-CODE NOT = PRIOR-DEPT-CODE
+               MOVE ZERO             TO DEPT-ANNUAL
+               MOVE ZERO             TO DEPT-TAXES
+               MOVE ZERO             TO DEPT-NET
+               MOVE PAYROLL-DEPT-CODE TO PRIOR-DEPT-CODE
+           END-IF
            ADD 1 TO VALID-CNT
            COMPUTE ANNUAL-AMOUNT ROUNDED = PAYROLL-HOURS-WORKED *
-                                            PAYROLL-HOUR-RATE * 14
+                                    PAYROLL-HOUR-RATE * TAX-MULTIPLIER
            EVALUATE TRUE
-               WHEN ANNUAL-AMOUNT <= 10000
+               WHEN ANNUAL-AMOUNT <= TAX-BRACKET1-CEILING
                    MOVE ZERO TO TAX-AMOUNT
-               WHEN ANNUAL-AMOUNT > 10000 AND ANNUAL-AMOUNT <= 20000
+               WHEN ANNUAL-AMOUNT > TAX-BRACKET1-CEILING AND
+                    ANNUAL-AMOUNT <= TAX-BRACKET2-CEILING
                    COMPUTE TAX-AMOUNT ROUNDED =
-                   (ANNUAL-AMOUNT - 10000) * 0,10
-               WHEN ANNUAL-AMOUNT > 20000
+                   (ANNUAL-AMOUNT - TAX-BRACKET1-CEILING) * TAX-RATE1
+               WHEN ANNUAL-AMOUNT > TAX-BRACKET2-CEILING
                    COMPUTE TAX-AMOUNT ROUNDED =
-                   ((ANNUAL-AMOUNT - 20000) * 0,25) + 1000
+                   ((ANNUAL-AMOUNT - TAX-BRACKET2-CEILING) * TAX-RATE2)
+                       + TAX-BASE-AMOUNT
            END-EVALUATE
            COMPUTE NET-AMOUNT = ANNUAL-AMOUNT - TAX-AMOUNT
            ADD ANNUAL-AMOUNT TO TOTAL-ANNUAL
            ADD TAX-AMOUNT    TO TOTAL-TAXES
            ADD NET-AMOUNT    TO TOTAL-NET
+           ADD ANNUAL-AMOUNT TO DEPT-ANNUAL
+           ADD TAX-AMOUNT    TO DEPT-TAXES
+           ADD NET-AMOUNT    TO DEPT-NET
 
            MOVE ALL SPACES            TO VALID-LINE
            MOVE PAYROLL-EMPLOYEE-NAME TO VALID-EMPLOYEE-NAME
@@ -302,25 +810,66 @@
            IF VALID-PAYROLL-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: VALID-PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' VALID-PAYROLL-FILE-STATUS
+               MOVE 'VALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE VALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH
            END-IF
            IF FUNCTION REM(VALID-CNT, 10) = 0 THEN
                PERFORM HEADER-VALID
+           END-IF
+           PERFORM WRITE-EFT-RECORD.
+
+       WRITE-DEPT-SUBTOTAL.
+           MOVE ALL SPACES            TO VALID-LINE
+           STRING 'DEPT SUBTOTAL:' DELIMITED BY SIZE
+                  PRIOR-DEPT-CODE     DELIMITED BY SIZE
+                  INTO VALID-EMPLOYEE-NAME
+           MOVE DEPT-ANNUAL           TO VALID-ANNUAL-AMOUNT
+           MOVE DEPT-TAXES            TO VALID-TAX-SUBTOTAL
+           MOVE DEPT-NET              TO VALID-NET-AMOUNT
+           MOVE X'0D0A'               TO VALID-CRLF
+           WRITE VALID-LINE
+           IF VALID-PAYROLL-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING INPUT FILE: VALID-PAYROLL-FILE'
+               DISPLAY 'STATUS-CODE=' VALID-PAYROLL-FILE-STATUS
+               MOVE 'VALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE VALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF.
+
+       WRITE-EFT-RECORD.
+           MOVE PAYROLL-AFM           TO EFT-AFM
+           MOVE PAYROLL-EMPLOYEE-NAME TO EFT-EMPLOYEE-NAME
+           MOVE PAYROLL-BANK-ACCOUNT  TO EFT-BANK-ACCOUNT
+           MOVE NET-AMOUNT            TO EFT-NET-AMOUNT
+           MOVE X'0D0A'               TO EFT-CRLF
+           WRITE EFT-LINE
+           IF EFT-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING OUTPUT FILE: EFT-FILE'
+               DISPLAY 'STATUS-CODE=' EFT-FILE-STATUS
+               MOVE 'EFT-FILE' TO LOG-FILE-NAME-WS
+               MOVE EFT-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
            END-IF.
 
        INVALID-PAYROLLS.
            ADD 1 TO INVALID-CNT
            COMPUTE ANNUAL-AMOUNT ROUNDED = PAYROLL-HOURS-WORKED *
-                                            PAYROLL-HOUR-RATE * 14
+                                    PAYROLL-HOUR-RATE * TAX-MULTIPLIER
            EVALUATE TRUE
-               WHEN ANNUAL-AMOUNT <= 10000
+               WHEN ANNUAL-AMOUNT <= TAX-BRACKET1-CEILING
                    MOVE ZERO TO TAX-AMOUNT
-               WHEN ANNUAL-AMOUNT > 10000 AND ANNUAL-AMOUNT <= 20000
+               WHEN ANNUAL-AMOUNT > TAX-BRACKET1-CEILING AND
+                    ANNUAL-AMOUNT <= TAX-BRACKET2-CEILING
                    COMPUTE TAX-AMOUNT ROUNDED =
-                   (ANNUAL-AMOUNT - 10000) * 0,10
+                   (ANNUAL-AMOUNT - TAX-BRACKET1-CEILING) * TAX-RATE1
                WHEN OTHER
                    COMPUTE TAX-AMOUNT ROUNDED =
-                   ((ANNUAL-AMOUNT - 20000) * 0,25) + 1000
+                   ((ANNUAL-AMOUNT - TAX-BRACKET2-CEILING) * TAX-RATE2)
+                       + TAX-BASE-AMOUNT
            END-EVALUATE
            COMPUTE NET-AMOUNT = ANNUAL-AMOUNT - TAX-AMOUNT
 
@@ -338,6 +887,8 @@
                    MOVE 'HOUR-RATE IS 0!!!'           TO INVALID-REASON
                WHEN PAYROLL-AFM          IS ZERO
                    MOVE 'AFM IS 0!!!'                 TO INVALID-REASON
+               WHEN NOT AFM-IS-VALID
+                   MOVE 'AFM CHECK DIGIT INVALID!!!'  TO INVALID-REASON
                WHEN OTHER
                    MOVE 'AFM IS NOT VALID!!!'         TO INVALID-REASON
            END-EVALUATE
@@ -356,12 +907,47 @@
                DISPLAY
                      '***ERROR OPENING INPUT FILE: INVALID-PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' INVALID-PAYROLL-FILE-STATUS
+               MOVE 'INVALID-PAYROLL-FILE' TO LOG-FILE-NAME-WS
+               MOVE INVALID-PAYROLL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH
+           END-IF
            IF FUNCTION REM(INVALID-CNT, 10) = 0 THEN
                PERFORM HEADER-INVALID
            END-IF.
 
+       UPDATE-YTD-TOTALS.
+           OPEN INPUT YTD-FILE.
+           IF YTD-FILE-STATUS = 0
+              READ YTD-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE YTD-ANNUAL TO CUM-ANNUAL
+                    MOVE YTD-TAXES  TO CUM-TAXES
+                    MOVE YTD-NET    TO CUM-NET
+              END-READ
+              CLOSE YTD-FILE
+           END-IF
+           ADD TOTAL-ANNUAL TO CUM-ANNUAL
+           ADD TOTAL-TAXES  TO CUM-TAXES
+           ADD TOTAL-NET    TO CUM-NET
+           OPEN OUTPUT YTD-FILE
+           IF YTD-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING OUTPUT FILE: YTD-FILE'
+               DISPLAY 'STATUS-CODE=' YTD-FILE-STATUS
+               MOVE 'YTD-FILE' TO LOG-FILE-NAME-WS
+               MOVE YTD-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH.
+           MOVE CUM-ANNUAL TO YTD-ANNUAL
+           MOVE CUM-TAXES  TO YTD-TAXES
+           MOVE CUM-NET    TO YTD-NET
+           MOVE X'0D0A'    TO YTD-CRLF
+           WRITE YTD-REC
+           CLOSE YTD-FILE.
+
        WRITE-STATS.
+           PERFORM UPDATE-YTD-TOTALS
            MOVE 'TOTAL-PAYROLLS: '         TO STATS-RECORD
            MOVE TOTAL-CNT                  TO STATS-VALUE
            MOVE X'0D0A'                    TO STATS-CRLF
@@ -369,6 +955,9 @@
            IF STATS-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
                DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            MOVE 'VALID-PAYROLLS: '         TO STATS-RECORD
            MOVE VALID-CNT                  TO STATS-VALUE
@@ -377,6 +966,9 @@
            IF STATS-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
                DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            MOVE 'INVALID-PAYROLLS: '       TO STATS-RECORD
            MOVE INVALID-CNT                TO STATS-VALUE
@@ -385,6 +977,9 @@
            IF STATS-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
                DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            MOVE ALL '-'                    TO STATS-LINE
            MOVE X'0D0A'                    TO STATS-CRLF
@@ -392,6 +987,9 @@
            IF STATS-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
                DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            MOVE 'TOTAL-ANNUAL-AMOUNTS: '   TO STATS-RECORD
            MOVE TOTAL-ANNUAL               TO STATS-VALUE
@@ -400,6 +998,9 @@
            IF STATS-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
                DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            MOVE 'TOTAL-TAXES: '            TO STATS-RECORD
            MOVE TOTAL-TAXES                TO STATS-VALUE
@@ -408,12 +1009,81 @@
            IF STATS-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
                DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            MOVE 'TOTAL-PAYABLE-AMOUNTS: '  TO STATS-RECORD
            MOVE TOTAL-NET                  TO STATS-VALUE
+           MOVE X'0D0A'                    TO STATS-CRLF
+           WRITE STATS-LINE
+           IF STATS-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
+               DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH.
+           MOVE ALL '-'                    TO STATS-LINE
+           MOVE X'0D0A'                    TO STATS-CRLF
+           WRITE STATS-LINE
+           IF STATS-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
+               DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH.
+           MOVE 'YTD-ANNUAL-AMOUNTS: '     TO STATS-RECORD
+           MOVE CUM-ANNUAL                 TO STATS-VALUE
+           MOVE X'0D0A'                    TO STATS-CRLF
+           WRITE STATS-LINE
+           IF STATS-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
+               DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH.
+           MOVE 'YTD-TAXES: '              TO STATS-RECORD
+           MOVE CUM-TAXES                  TO STATS-VALUE
+           MOVE X'0D0A'                    TO STATS-CRLF
+           WRITE STATS-LINE
+           IF STATS-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
+               DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH.
+           MOVE 'YTD-PAYABLE-AMOUNTS: '    TO STATS-RECORD
+           MOVE CUM-NET                    TO STATS-VALUE
            WRITE STATS-LINE
            IF STATS-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: STATS-FILE'
                DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+               MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+               MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
+
+       LOG-FILE-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-FILE-STATUS = 35
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF ERROR-LOG-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: ERROR-LOG-FILE'
+               DISPLAY 'STATUS-CODE=' ERROR-LOG-FILE-STATUS
+           ELSE
+               MOVE SPACES          TO ERROR-LOG-LINE
+               MOVE 'PAYROLLS'      TO ERRLOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ERRLOG-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO ERRLOG-RUN-TIME
+               MOVE LOG-FILE-NAME-WS   TO ERRLOG-FILE-NAME
+               MOVE LOG-STATUS-CODE-WS TO ERRLOG-STATUS-CODE
+               MOVE X'0D0A'            TO ERRLOG-CRLF
+               WRITE ERROR-LOG-LINE
+               CLOSE ERROR-LOG-FILE
+           END-IF.
        END PROGRAM PAYROLLS.
