@@ -1,85 +1,391 @@
-
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. THREE_DIMENSION_UNI.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT UNIVTHESS-FILE ASSIGN TO DISK
-             FILE STATUS IS UNIVTHESS-FILE-STATUS.
-           SELECT TOTALS-FILE ASSIGN TO DISK
-             FILE STATUS IS TOTALS-FILE-STATUS.
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD  UNIVTHESS-FILE
-           LABEL RECORD IS OMITTED
-           RECORD CONTAINS 90 CHARACTERS
-           DATA RECORD IS UNIVTHESS-IN.
-       01  UNIVTHESS-IN.
-           05  UNIVTHESS-NAME              PIC X(40).
-           05  UNIVTHESS-MAJOR             PIC X(23).
-           05  UNIVTHESS-YEAR              PIC X(22).
-           05  UNIVTHESS-STUDENTS          PIC 9(3).
-           05  UNIVTHESS-CRLF              PIC X(02).
-
-       FD  TOTALS-FILE
-           LABEL RECORD IS OMITTED
-           RECORD CONTAINS 86 CHARACTERS
-           DATA RECORD IS UNIVTHESS-OUT.
-       01  UNIVTHESS-OUT.
-           05  OUTPUT-LINE                  PIC X(84).
-           05  VALID-CRLF                   PIC X(02).
-
-       WORKING-STORAGE SECTION.
-       01  UNIVTHESS-FILE-STATUS           PIC 99.
-       01  TOTALS-FILE-STATUS              PIC 99.
-       01  UNIVERSITIES.
-           05 UNIVERSITY OCCURS 4 TIMES.
-               10 UNIV PIC X(14).
-               10 DEPARTMENT OCCURS 4 TIMES.
-                   15 DEPART PIC X(22).
-                   15 YEAR OCCURS 5 TIMES PIC 9(4).
-       01  DATA-REMAINS-SWITCH     PIC X(002)    VALUE SPACES.
-           88 NO-MORE-DATA         VALUE 'NO'.
-       01  IDX                     PIC 99 VALUE 0.
-       01  IDJ                     PIC 99 VALUE 0.
-       01  IDK                     PIC 99 VALUE 0.
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           PERFORM OPEN-FILES.
-           READ UNIVTHESS-FILE
-            AT END MOVE 'NO' TO DATA-REMAINS-SWITCH.
-           PERFORM PROCESS-FILE.
-           PERFORM FINISH.
-      *=================================================================
-       OPEN-FILES.
-           OPEN INPUT UNIVTHESS-FILE
-                OUTPUT TOTALS-FILE.
-           IF UNIVTHESS-FILE-STATUS NOT = 0 THEN
-               DISPLAY '***ERROR OPENING INPUT FILE: UNIVTHESS-FILE'
-               DISPLAY 'STATUS-CODE=' UNIVTHESS-FILE-STATUS
-               PERFORM FINISH
-           END-IF
-           IF  TOTALS-FILE-STATUS NOT = 0 THEN
-               DISPLAY '***ERROR OPENING OUTPUT FILE: TOTALS-FILE'
-               DISPLAY 'STATUS-CODE=' TOTALS-FILE-STATUS
-               PERFORM FINISH
-           END-IF.
-      *=================================================================
-       PROCESS-FILE.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 64 OR
-                                                       NO-MORE-DATA
-
-            READ UNIVTHESS-FILE
-                AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
-           END-PERFORM.
-      *=================================================================
-       FINISH.
-           CLOSE UNIVTHESS-FILE TOTALS-FILE
-           STOP RUN.
-       END PROGRAM THREE_DIMENSION_UNI.
+
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. THREE_DIMENSION_UNI.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNIVTHESS-FILE ASSIGN TO DISK
+             FILE STATUS IS UNIVTHESS-FILE-STATUS.
+           SELECT TOTALS-FILE ASSIGN TO DISK
+             FILE STATUS IS TOTALS-FILE-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO DISK
+             FILE STATUS IS AUDIT-TRAIL-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO DISK
+             FILE STATUS IS ERROR-LOG-FILE-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  UNIVTHESS-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS UNIVTHESS-IN.
+       01  UNIVTHESS-IN.
+           05  UNIVTHESS-NAME              PIC X(40).
+           05  UNIVTHESS-MAJOR             PIC X(23).
+           05  UNIVTHESS-YEAR              PIC X(22).
+           05  UNIVTHESS-STUDENTS          PIC 9(3).
+           05  UNIVTHESS-CRLF              PIC X(02).
+
+       FD  TOTALS-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 86 CHARACTERS
+           DATA RECORD IS UNIVTHESS-OUT.
+       01  UNIVTHESS-OUT.
+           05  OUTPUT-LINE                  PIC X(84).
+           05  VALID-CRLF                   PIC X(02).
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE.
+           05 AUDIT-PROGRAM-NAME     PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-DATE         PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-TIME         PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-READ        PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-WRITTEN     PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-REJECTED    PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RETURN-CODE      PIC 9(03).
+           05 AUDIT-CRLF             PIC X(02).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS ERROR-LOG-LINE.
+       01  ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM-NAME    PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-DATE        PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-TIME        PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-FILE-NAME       PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-STATUS-CODE     PIC X(02).
+           05 ERRLOG-CRLF            PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01  ERROR-LOG-FILE-STATUS           PIC 99.
+       01  LOG-FILE-NAME-WS                PIC X(20) VALUE SPACES.
+       01  LOG-STATUS-CODE-WS              PIC X(02) VALUE SPACES.
+       01  UNIVTHESS-FILE-STATUS           PIC 99.
+       01  TOTALS-FILE-STATUS              PIC 99.
+       01  AUDIT-TRAIL-FILE-STATUS         PIC 99.
+       01  TOTAL-RECS-READ                 PIC 9(07) VALUE 0.
+       01  TOTAL-RECS-WRITTEN              PIC 9(07) VALUE 0.
+       01  UNIVERSITIES.
+           05 UNIVERSITY OCCURS 4 TIMES.
+               10 UNIV PIC X(14).
+               10 DEPT-COUNT PIC 9 VALUE 0.
+               10 DEPARTMENT OCCURS 4 TIMES.
+                   15 DEPART PIC X(22).
+                   15 YEAR OCCURS 5 TIMES PIC 9(4) VALUE 0.
+       01  UNIV-COUNT              PIC 9 VALUE 0.
+       01  YEAR-LABEL-LIST.
+           05 YEAR-LABEL-ENTRY OCCURS 5 TIMES PIC X(22).
+       01  YEAR-LABEL-COUNT        PIC 9 VALUE 0.
+
+       01  CROSS-DEPT-TABLE.
+           05 CROSS-DEPT-ENTRY OCCURS 16 TIMES.
+               10 CROSS-DEPT-NAME     PIC X(22).
+               10 CROSS-DEPT-TOTAL    PIC 9(6) VALUE 0.
+       01  CROSS-DEPT-COUNT         PIC 9(2) VALUE 0.
+
+       01  DATA-REMAINS-SWITCH     PIC X(002)    VALUE SPACES.
+           88 NO-MORE-DATA         VALUE 'NO'.
+       01  IDX                     PIC 99 VALUE 0.
+       01  IDY                     PIC 99 VALUE 0.
+       01  IDJ                     PIC 99 VALUE 0.
+       01  IDK                     PIC 99 VALUE 0.
+       01  FOUND-SWITCH            PIC X(01) VALUE 'N'.
+           88 ENTRY-FOUND          VALUE 'Y'.
+       01  PRIOR-YEAR-COUNT        PIC 9(4) VALUE 0.
+       01  PCT-CHANGE              PIC S999V99 VALUE 0.
+       01  PCT-DISPLAY             PIC +++9.99.
+       01  TREND-LINE              PIC X(60).
+       01  TREND-PTR               PIC 9(04) VALUE 1.
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           READ UNIVTHESS-FILE
+            AT END MOVE 'NO' TO DATA-REMAINS-SWITCH.
+           PERFORM PROCESS-FILE.
+           PERFORM BUILD-CROSS-DEPT-TOTALS.
+           PERFORM WRITE-TOTALS-REPORT.
+           PERFORM WRITE-CROSS-DEPT-REPORT.
+           PERFORM FINISH.
+      *=================================================================
+       OPEN-FILES.
+           OPEN INPUT UNIVTHESS-FILE
+                OUTPUT TOTALS-FILE.
+           IF UNIVTHESS-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING INPUT FILE: UNIVTHESS-FILE'
+               DISPLAY 'STATUS-CODE=' UNIVTHESS-FILE-STATUS
+               MOVE 'UNIVTHESS-FILE' TO LOG-FILE-NAME-WS
+               MOVE UNIVTHESS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF
+           IF  TOTALS-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING OUTPUT FILE: TOTALS-FILE'
+               DISPLAY 'STATUS-CODE=' TOTALS-FILE-STATUS
+               MOVE 'TOTALS-FILE' TO LOG-FILE-NAME-WS
+               MOVE TOTALS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF.
+      *=================================================================
+       PROCESS-FILE.
+           PERFORM UNTIL NO-MORE-DATA
+               ADD 1 TO TOTAL-RECS-READ
+               PERFORM FIND-UNIV-INDEX
+               PERFORM FIND-DEPT-INDEX
+               PERFORM FIND-YEAR-INDEX
+               IF IDX <= 4 AND IDJ <= 4 AND IDK <= 5
+                   ADD UNIVTHESS-STUDENTS TO YEAR(IDX, IDJ, IDK)
+               END-IF
+               READ UNIVTHESS-FILE
+                   AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM.
+
+       FIND-UNIV-INDEX.
+           MOVE 'N' TO FOUND-SWITCH
+           MOVE 99 TO IDX
+           PERFORM VARYING IDY FROM 1 BY 1
+                   UNTIL IDY > UNIV-COUNT OR ENTRY-FOUND
+               IF UNIV(IDY) = UNIVTHESS-NAME(1:14)
+                   MOVE IDY TO IDX
+                   MOVE 'Y' TO FOUND-SWITCH
+               END-IF
+           END-PERFORM
+           IF NOT ENTRY-FOUND AND UNIV-COUNT < 4
+               ADD 1 TO UNIV-COUNT
+               MOVE UNIVTHESS-NAME TO UNIV(UNIV-COUNT)
+               MOVE UNIV-COUNT TO IDX
+           END-IF.
+
+       FIND-DEPT-INDEX.
+           MOVE 'N' TO FOUND-SWITCH
+           MOVE 99 TO IDJ
+           IF IDX > 4
+               GO TO FIND-DEPT-INDEX-EXIT
+           END-IF
+           PERFORM VARYING IDY FROM 1 BY 1
+                   UNTIL IDY > DEPT-COUNT(IDX) OR ENTRY-FOUND
+               IF DEPART(IDX, IDY) = UNIVTHESS-MAJOR(1:22)
+                   MOVE IDY TO IDJ
+                   MOVE 'Y' TO FOUND-SWITCH
+               END-IF
+           END-PERFORM
+           IF NOT ENTRY-FOUND AND DEPT-COUNT(IDX) < 4
+               ADD 1 TO DEPT-COUNT(IDX)
+               MOVE UNIVTHESS-MAJOR TO DEPART(IDX, DEPT-COUNT(IDX))
+               MOVE DEPT-COUNT(IDX) TO IDJ
+           END-IF.
+       FIND-DEPT-INDEX-EXIT.
+           EXIT.
+
+       FIND-YEAR-INDEX.
+           MOVE 'N' TO FOUND-SWITCH
+           MOVE 99 TO IDK
+           PERFORM VARYING IDY FROM 1 BY 1
+                   UNTIL IDY > YEAR-LABEL-COUNT OR ENTRY-FOUND
+               IF YEAR-LABEL-ENTRY(IDY) = UNIVTHESS-YEAR
+                   MOVE IDY TO IDK
+                   MOVE 'Y' TO FOUND-SWITCH
+               END-IF
+           END-PERFORM
+           IF NOT ENTRY-FOUND AND YEAR-LABEL-COUNT < 5
+               ADD 1 TO YEAR-LABEL-COUNT
+               MOVE UNIVTHESS-YEAR TO YEAR-LABEL-ENTRY(YEAR-LABEL-COUNT)
+               MOVE YEAR-LABEL-COUNT TO IDK
+           END-IF.
+      *=================================================================
+       BUILD-CROSS-DEPT-TOTALS.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > UNIV-COUNT
+               PERFORM VARYING IDJ FROM 1 BY 1
+                       UNTIL IDJ > DEPT-COUNT(IDX)
+                   PERFORM FIND-CROSS-DEPT-INDEX
+                   PERFORM VARYING IDK FROM 1 BY 1
+                           UNTIL IDK > YEAR-LABEL-COUNT
+                       ADD YEAR(IDX, IDJ, IDK)
+                           TO CROSS-DEPT-TOTAL(IDY)
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       FIND-CROSS-DEPT-INDEX.
+           MOVE 'N' TO FOUND-SWITCH
+           PERFORM VARYING IDY FROM 1 BY 1
+                   UNTIL IDY > CROSS-DEPT-COUNT OR ENTRY-FOUND
+               IF CROSS-DEPT-NAME(IDY) = DEPART(IDX, IDJ)
+                   MOVE 'Y' TO FOUND-SWITCH
+               END-IF
+           END-PERFORM
+           IF NOT ENTRY-FOUND AND CROSS-DEPT-COUNT < 16
+               ADD 1 TO CROSS-DEPT-COUNT
+               MOVE DEPART(IDX, IDJ)
+                   TO CROSS-DEPT-NAME(CROSS-DEPT-COUNT)
+               MOVE CROSS-DEPT-COUNT TO IDY
+           END-IF.
+      *=================================================================
+       WRITE-TOTALS-REPORT.
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE 'UNIVERSITY / DEPARTMENT / YEAR STUDENT TOTALS'
+               TO OUTPUT-LINE
+           MOVE X'0D0A' TO VALID-CRLF
+           WRITE UNIVTHESS-OUT
+           ADD 1 TO TOTAL-RECS-WRITTEN
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > UNIV-COUNT
+               PERFORM VARYING IDJ FROM 1 BY 1
+                       UNTIL IDJ > DEPT-COUNT(IDX)
+                   PERFORM WRITE-DEPARTMENT-ROW
+                   PERFORM WRITE-TREND-ROW
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-DEPARTMENT-ROW.
+           MOVE SPACES TO OUTPUT-LINE
+           STRING UNIV(IDX)          DELIMITED BY SIZE
+                  ' - '              DELIMITED BY SIZE
+                  DEPART(IDX, IDJ)   DELIMITED BY SIZE
+               INTO OUTPUT-LINE
+           END-STRING
+           MOVE X'0D0A' TO VALID-CRLF
+           WRITE UNIVTHESS-OUT
+           ADD 1 TO TOTAL-RECS-WRITTEN
+           PERFORM VARYING IDK FROM 1 BY 1 UNTIL IDK > YEAR-LABEL-COUNT
+               MOVE SPACES TO OUTPUT-LINE
+               STRING '    ' DELIMITED BY SIZE
+                      YEAR-LABEL-ENTRY(IDK) DELIMITED BY SIZE
+                      ' : ' DELIMITED BY SIZE
+                      YEAR(IDX, IDJ, IDK) DELIMITED BY SIZE
+                   INTO OUTPUT-LINE
+               END-STRING
+               WRITE UNIVTHESS-OUT
+               ADD 1 TO TOTAL-RECS-WRITTEN
+           END-PERFORM.
+
+       WRITE-TREND-ROW.
+           IF YEAR-LABEL-COUNT < 2
+               GO TO WRITE-TREND-ROW-EXIT
+           END-IF
+           MOVE SPACES TO TREND-LINE
+           MOVE 1 TO TREND-PTR
+           STRING '    TREND:' DELIMITED BY SIZE
+               INTO TREND-LINE WITH POINTER TREND-PTR
+           END-STRING
+           MOVE YEAR(IDX, IDJ, 1) TO PRIOR-YEAR-COUNT
+           PERFORM VARYING IDK FROM 2 BY 1 UNTIL IDK > YEAR-LABEL-COUNT
+               IF PRIOR-YEAR-COUNT = 0
+                   MOVE 0 TO PCT-CHANGE
+               ELSE
+                   COMPUTE PCT-CHANGE =
+                       ((YEAR(IDX, IDJ, IDK) - PRIOR-YEAR-COUNT) * 100)
+                           / PRIOR-YEAR-COUNT
+               END-IF
+               MOVE PCT-CHANGE TO PCT-DISPLAY
+               STRING ' '            DELIMITED BY SIZE
+                      PCT-DISPLAY   DELIMITED BY SIZE
+                      '%'           DELIMITED BY SIZE
+                   INTO TREND-LINE WITH POINTER TREND-PTR
+               END-STRING
+               MOVE YEAR(IDX, IDJ, IDK) TO PRIOR-YEAR-COUNT
+           END-PERFORM
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE TREND-LINE TO OUTPUT-LINE
+           MOVE X'0D0A' TO VALID-CRLF
+           WRITE UNIVTHESS-OUT
+           ADD 1 TO TOTAL-RECS-WRITTEN.
+       WRITE-TREND-ROW-EXIT.
+           EXIT.
+      *=================================================================
+       WRITE-CROSS-DEPT-REPORT.
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE 'CROSS-UNIVERSITY DEPARTMENT TOTALS'
+               TO OUTPUT-LINE
+           MOVE X'0D0A' TO VALID-CRLF
+           WRITE UNIVTHESS-OUT
+           ADD 1 TO TOTAL-RECS-WRITTEN
+           PERFORM VARYING IDY FROM 1 BY 1 UNTIL IDY > CROSS-DEPT-COUNT
+               MOVE SPACES TO OUTPUT-LINE
+               STRING CROSS-DEPT-NAME(IDY)  DELIMITED BY SIZE
+                      ' : '                 DELIMITED BY SIZE
+                      CROSS-DEPT-TOTAL(IDY) DELIMITED BY SIZE
+                   INTO OUTPUT-LINE
+               END-STRING
+               WRITE UNIVTHESS-OUT
+               ADD 1 TO TOTAL-RECS-WRITTEN
+           END-PERFORM.
+      *=================================================================
+       FINISH.
+           CLOSE UNIVTHESS-FILE TOTALS-FILE
+           PERFORM WRITE-AUDIT-TRAIL
+           STOP RUN.
+
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF AUDIT-TRAIL-FILE-STATUS = 35
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: AUDIT-TRAIL-FILE'
+               DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+               MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+               MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               MOVE SPACES            TO AUDIT-LINE
+               MOVE 'THREE_DIM_UN'    TO AUDIT-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO AUDIT-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6)  TO AUDIT-RUN-TIME
+               MOVE TOTAL-RECS-READ    TO AUDIT-RECS-READ
+               MOVE TOTAL-RECS-WRITTEN TO AUDIT-RECS-WRITTEN
+               MOVE 0                  TO AUDIT-RECS-REJECTED
+               MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+               MOVE X'0D0A'            TO AUDIT-CRLF
+               WRITE AUDIT-LINE
+               IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+                   DISPLAY
+                       '***ERROR WRITING OUTPUT FILE: AUDIT-TRAIL-FILE'
+                   DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+                   MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+                   MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+
+       LOG-FILE-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-FILE-STATUS = 35
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF ERROR-LOG-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: ERROR-LOG-FILE'
+               DISPLAY 'STATUS-CODE=' ERROR-LOG-FILE-STATUS
+           ELSE
+               MOVE SPACES          TO ERROR-LOG-LINE
+               MOVE 'THREE_DIM_UN'  TO ERRLOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ERRLOG-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO ERRLOG-RUN-TIME
+               MOVE LOG-FILE-NAME-WS   TO ERRLOG-FILE-NAME
+               MOVE LOG-STATUS-CODE-WS TO ERRLOG-STATUS-CODE
+               MOVE X'0D0A'            TO ERRLOG-CRLF
+               WRITE ERROR-LOG-LINE
+               CLOSE ERROR-LOG-FILE
+           END-IF.
+       END PROGRAM THREE_DIMENSION_UNI.
