@@ -1,107 +1,551 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATMTRANS.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ATMS-FILE ASSIGN TO DISK
-             FILE STATUS IS ATMS-FILE-STATUS.
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD  ATMS-FILE
-           LABEL RECORD IS OMITTED
-           RECORD CONTAINS 37 CHARACTERS
-           DATA RECORD IS ATM-TRANSACTION.
-       01  ATM-TRANSACTION.
-           05 REGION-IN           PIC X(20).
-           05 TRN-IN              PIC 9(5).
-           05 AMOUNT-IN           PIC 9(10).
-           05 CRLF                PIC X(2).
-
-
-       WORKING-STORAGE SECTION.
-       01   ATMS-FILE-STATUS PIC 99 VALUE 0.
-
-       01  REGION-TABLE.
-           05 REGION-ENTRY OCCURS 50 TIMES.
-              10 REGION-NAME       PIC X(20) VALUE SPACES.
-              10 REGION-TRN        PIC 9(5)  VALUE 0.
-              10 REGION-AMOUNT     PIC 9(10) VALUE 0.
-       01  DATA-REMAINS-SWITCH     PIC X(002)    VALUE SPACES.
-           88 NO-MORE-DATA         VALUE 'NO'.
-       01  IDX                     PIC 99 VALUE 0.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           PERFORM OPEN-FILES
-           INITIALIZE REGION-TABLE
-           READ ATMS-FILE
-            AT END MOVE 'NO' TO DATA-REMAINS-SWITCH.
-           PERFORM PROCESS-RECORD THRU PROCESS-RECORD-EXIT
-           UNTIL NO-MORE-DATA
-
-           PERFORM DISPLAY-RESULTS
-
-           PERFORM FINISH.
-
-       OPEN-FILES.
-      *=================================================================
-           OPEN INPUT ATMS-FILE
-
-           IF ATMS-FILE-STATUS NOT = '00'
-               DISPLAY '***ERROR OPENING INPUT FILE: ATMS-FILE'
-               DISPLAY 'STATUS-CODE=' ATMS-FILE-STATUS
-               PERFORM FINISH
-           END-IF.
-
-
-      *=================================================================
-       PROCESS-RECORD.
-           PERFORM VARYING IDX FROM 1 BY 1
-            UNTIL IDX > 50 OR
-                  REGION-NAME(IDX) = REGION-IN OR
-                  REGION-NAME(IDX) = SPACES
-           END-PERFORM
-           IF IDX > 50
-                DISPLAY '***----------TABLE FULL----------***'
-                DISPLAY '***----------INCREASE SIZE----------***'
-                PERFORM FINISH
-               ELSE
-           IF REGION-NAME(IDX) = REGION-IN
-                    ADD TRN-IN    TO REGION-TRN(IDX)
-                    ADD AMOUNT-IN TO REGION-AMOUNT(IDX)
-                ELSE
-                    MOVE REGION-IN TO REGION-NAME(IDX)
-                    MOVE TRN-IN    TO REGION-TRN(IDX)
-                    MOVE AMOUNT-IN TO REGION-AMOUNT(IDX)
-                END-IF
-               END-IF
-           READ ATMS-FILE
-           AT END MOVE 'NO' TO DATA-REMAINS-SWITCH.
-      *=================================================================
-       PROCESS-RECORD-EXIT.
-           EXIT.
-      *=================================================================
-       DISPLAY-RESULTS.
-
-           DISPLAY '-----------------------------'
-           DISPLAY 'REGION               TRN     AMOUNT'
-           DISPLAY '-----------------------------'
-
-           PERFORM VARYING IDX FROM 1 BY 1
-            UNTIL IDX > 50 OR REGION-NAME(IDX) = SPACES
-                DISPLAY REGION-NAME(IDX)
-                        REGION-TRN(IDX)
-                        '|'
-                        REGION-AMOUNT(IDX)
-           END-PERFORM.
-      *=================================================================
-       FINISH.
-           CLOSE ATMS-FILE
-
-           STOP RUN.
-
-       END PROGRAM ATMTRANS.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMTRANS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATMS-FILE ASSIGN TO DISK
+             FILE STATUS IS ATMS-FILE-STATUS.
+
+           SELECT REGION-SUMMARY-FILE ASSIGN TO DISK
+             FILE STATUS IS REGION-SUMMARY-FILE-STATUS.
+
+           SELECT GL-FILE ASSIGN TO DISK
+             FILE STATUS IS GL-FILE-STATUS.
+
+           SELECT DATE-PARM-FILE ASSIGN TO DISK
+             FILE STATUS IS DATE-PARM-FILE-STATUS.
+
+           SELECT THRESHOLD-PARM-FILE ASSIGN TO DISK
+             FILE STATUS IS THRESHOLD-PARM-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO DISK
+             FILE STATUS IS AUDIT-TRAIL-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO DISK
+             FILE STATUS IS ERROR-LOG-FILE-STATUS.
+
+           SELECT RECON-FILE ASSIGN TO DISK
+             FILE STATUS IS RECON-FILE-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ATMS-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 51 CHARACTERS
+           DATA RECORD IS ATM-TRANSACTION.
+       01  ATM-TRANSACTION.
+           05 REGION-IN           PIC X(20).
+           05 TRN-IN              PIC 9(5).
+           05 AMOUNT-IN           PIC 9(10).
+           05 ATM-ID              PIC X(06).
+           05 TRN-DATE             PIC 9(08).
+           05 CRLF                PIC X(2).
+
+       FD  REGION-SUMMARY-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 63 CHARACTERS
+           DATA RECORD IS REGION-SUMMARY-LINE.
+       01  REGION-SUMMARY-LINE.
+           05 SUMMARY-REGION-NAME  PIC X(20).
+           05 FILLER               PIC X(02).
+           05 SUMMARY-TRN          PIC Z(04)9.
+           05 FILLER               PIC X(02).
+           05 SUMMARY-AMOUNT       PIC Z(09)9.
+           05 FILLER               PIC X(02).
+           05 SUMMARY-FLAG         PIC X(20).
+           05 SUMMARY-CRLF         PIC X(02).
+
+       FD  GL-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 37 CHARACTERS
+           DATA RECORD IS GL-REC.
+       01  GL-REC.
+           05 GL-REGION-NAME       PIC X(20).
+           05 GL-TRN-COUNT         PIC 9(05).
+           05 GL-AMOUNT            PIC 9(10).
+           05 GL-CRLF              PIC X(02).
+
+       FD  DATE-PARM-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 18 CHARACTERS
+           DATA RECORD IS DATE-PARM-REC.
+       01  DATE-PARM-REC.
+           05 DATE-PARM-START      PIC 9(08).
+           05 DATE-PARM-END        PIC 9(08).
+           05 DATE-PARM-CRLF       PIC X(02).
+
+       FD  THRESHOLD-PARM-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS THRESHOLD-PARM-REC.
+       01  THRESHOLD-PARM-REC.
+           05 THRESHOLD-PARM-TRN     PIC 9(05).
+           05 THRESHOLD-PARM-AMOUNT  PIC 9(10).
+           05 THRESHOLD-PARM-CRLF    PIC X(02).
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE.
+           05 AUDIT-PROGRAM-NAME     PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-DATE         PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-TIME         PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-READ        PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-WRITTEN     PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-REJECTED    PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RETURN-CODE      PIC 9(03).
+           05 AUDIT-CRLF             PIC X(02).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS ERROR-LOG-LINE.
+       01  ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM-NAME    PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-DATE        PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-TIME        PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-FILE-NAME       PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-STATUS-CODE     PIC X(02).
+           05 ERRLOG-CRLF            PIC X(02).
+
+       FD  RECON-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS RECON-LINE.
+       01  RECON-LINE.
+           05 RECON-PROGRAM-NAME     PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RECON-RUN-DATE         PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RECON-AMOUNT           PIC 9(10)V99.
+           05 RECON-CRLF             PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01   RECON-FILE-STATUS           PIC 99 VALUE 0.
+       01   RECON-TOTAL-AMOUNT          PIC 9(10) VALUE 0.
+       01   ERROR-LOG-FILE-STATUS       PIC 99 VALUE 0.
+       01   LOG-FILE-NAME-WS            PIC X(20) VALUE SPACES.
+       01   LOG-STATUS-CODE-WS          PIC X(02) VALUE SPACES.
+       01   ATMS-FILE-STATUS            PIC 99 VALUE 0.
+       01   REGION-SUMMARY-FILE-STATUS  PIC 99 VALUE 0.
+       01   GL-FILE-STATUS              PIC 99 VALUE 0.
+       01   DATE-PARM-FILE-STATUS       PIC 99 VALUE 0.
+       01   THRESHOLD-PARM-FILE-STATUS  PIC 99 VALUE 0.
+       01   AUDIT-TRAIL-FILE-STATUS     PIC 99 VALUE 0.
+       01   RECS-READ-CNT               PIC 9(07) VALUE 0.
+
+       01  REGION-COUNT            PIC 9(03) VALUE 0.
+       01  REGION-TABLE.
+           05 REGION-ENTRY OCCURS 1 TO 500 TIMES
+                  DEPENDING ON REGION-COUNT
+                  ASCENDING KEY IS REGION-NAME
+                  INDEXED BY REGION-IDX.
+              10 REGION-NAME       PIC X(20) VALUE SPACES.
+              10 REGION-TRN        PIC 9(5)  VALUE 0.
+              10 REGION-AMOUNT     PIC 9(10) VALUE 0.
+              10 ATM-COUNT         PIC 9(02) VALUE 0.
+              10 ATM-ENTRY OCCURS 20 TIMES.
+                 15 ATM-ID-TBL     PIC X(06) VALUE SPACES.
+                 15 ATM-TRN        PIC 9(05) VALUE 0.
+                 15 ATM-AMOUNT     PIC 9(10) VALUE 0.
+
+       01  DATA-REMAINS-SWITCH     PIC X(002)    VALUE SPACES.
+           88 NO-MORE-DATA         VALUE 'NO'.
+       01  GL-DATA-REMAINS-SWITCH  PIC X(002)    VALUE SPACES.
+           88 GL-NO-MORE-DATA      VALUE 'NO'.
+       01  IDX                     PIC 99 VALUE 0.
+       01  INS-POS                 PIC 9(03) VALUE 0.
+       01  ATM-IDX2                PIC 9(02) VALUE 0.
+       01  ATM-FOUND-IDX           PIC 9(02) VALUE 0.
+       01  SEARCH-KEY              PIC X(20) VALUE SPACES.
+       01  REGION-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+           88 REGION-FOUND         VALUE 'Y'.
+       01  SKIPPED-CNT             PIC 9(05) VALUE 0.
+       01  DATE-WINDOW-START       PIC 9(08) VALUE 0.
+       01  DATE-WINDOW-END         PIC 9(08) VALUE 99999999.
+       01  TRN-THRESHOLD           PIC 9(05) VALUE 99999.
+       01  AMOUNT-THRESHOLD        PIC 9(10) VALUE 9999999999.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-DATE-PARMS
+           PERFORM LOAD-THRESHOLD-PARMS
+           READ ATMS-FILE
+            AT END MOVE 'NO' TO DATA-REMAINS-SWITCH.
+           PERFORM PROCESS-RECORD THRU PROCESS-RECORD-EXIT
+           UNTIL NO-MORE-DATA
+
+           PERFORM DISPLAY-RESULTS
+
+           PERFORM RECONCILE-GL
+
+           PERFORM FINISH.
+
+       OPEN-FILES.
+      *=================================================================
+           OPEN INPUT ATMS-FILE
+
+           IF ATMS-FILE-STATUS NOT = '00'
+               DISPLAY '***ERROR OPENING INPUT FILE: ATMS-FILE'
+               DISPLAY 'STATUS-CODE=' ATMS-FILE-STATUS
+               MOVE 'ATMS-FILE' TO LOG-FILE-NAME-WS
+               MOVE ATMS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF.
+
+           OPEN OUTPUT REGION-SUMMARY-FILE
+
+           IF REGION-SUMMARY-FILE-STATUS NOT = '00'
+               DISPLAY
+                   '***ERROR OPENING OUTPUT FILE: REGION-SUMMARY-FILE'
+               DISPLAY 'STATUS-CODE=' REGION-SUMMARY-FILE-STATUS
+               MOVE 'REGION-SUMMARY-FILE' TO LOG-FILE-NAME-WS
+               MOVE REGION-SUMMARY-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF.
+
+      *=================================================================
+       LOAD-DATE-PARMS.
+           OPEN INPUT DATE-PARM-FILE.
+           IF DATE-PARM-FILE-STATUS = 0
+              READ DATE-PARM-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE DATE-PARM-START TO DATE-WINDOW-START
+                    MOVE DATE-PARM-END   TO DATE-WINDOW-END
+              END-READ
+              CLOSE DATE-PARM-FILE
+           END-IF.
+
+       LOAD-THRESHOLD-PARMS.
+           OPEN INPUT THRESHOLD-PARM-FILE.
+           IF THRESHOLD-PARM-FILE-STATUS = 0
+              READ THRESHOLD-PARM-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE THRESHOLD-PARM-TRN    TO TRN-THRESHOLD
+                    MOVE THRESHOLD-PARM-AMOUNT TO AMOUNT-THRESHOLD
+              END-READ
+              CLOSE THRESHOLD-PARM-FILE
+           END-IF.
+
+      *=================================================================
+       PROCESS-RECORD.
+           ADD 1 TO RECS-READ-CNT
+           IF TRN-DATE >= DATE-WINDOW-START AND
+              TRN-DATE <= DATE-WINDOW-END
+               MOVE REGION-IN TO SEARCH-KEY
+               PERFORM FIND-REGION-INDEX
+               IF REGION-FOUND
+                   ADD TRN-IN    TO REGION-TRN(REGION-IDX)
+                   ADD AMOUNT-IN TO REGION-AMOUNT(REGION-IDX)
+               ELSE
+                   PERFORM INSERT-REGION
+               END-IF
+               PERFORM UPDATE-ATM-ENTRY
+           ELSE
+               ADD 1 TO SKIPPED-CNT
+           END-IF
+           READ ATMS-FILE
+           AT END MOVE 'NO' TO DATA-REMAINS-SWITCH.
+      *=================================================================
+       PROCESS-RECORD-EXIT.
+           EXIT.
+      *=================================================================
+       FIND-REGION-INDEX.
+           MOVE 'N' TO REGION-FOUND-SWITCH
+           IF REGION-COUNT > 0
+               SEARCH ALL REGION-ENTRY
+                   WHEN REGION-NAME(REGION-IDX) = SEARCH-KEY
+                       MOVE 'Y' TO REGION-FOUND-SWITCH
+               END-SEARCH
+           END-IF.
+
+       INSERT-REGION.
+           IF REGION-COUNT >= 500
+                DISPLAY '***----------TABLE FULL----------***'
+                DISPLAY '***----------INCREASE SIZE----------***'
+                PERFORM FINISH
+           END-IF
+           ADD 1 TO REGION-COUNT
+           MOVE REGION-COUNT TO INS-POS
+           PERFORM UNTIL INS-POS = 1 OR
+                   REGION-NAME(INS-POS - 1) < REGION-IN
+               MOVE REGION-ENTRY(INS-POS - 1) TO REGION-ENTRY(INS-POS)
+               SUBTRACT 1 FROM INS-POS
+           END-PERFORM
+           INITIALIZE REGION-ENTRY(INS-POS)
+           MOVE REGION-IN    TO REGION-NAME(INS-POS)
+           MOVE TRN-IN       TO REGION-TRN(INS-POS)
+           MOVE AMOUNT-IN    TO REGION-AMOUNT(INS-POS)
+           SET REGION-IDX TO INS-POS.
+
+       UPDATE-ATM-ENTRY.
+           MOVE 0 TO ATM-FOUND-IDX
+           IF ATM-COUNT(REGION-IDX) > 0
+               PERFORM VARYING ATM-IDX2 FROM 1 BY 1
+                       UNTIL ATM-IDX2 > ATM-COUNT(REGION-IDX)
+                   IF ATM-ID-TBL(REGION-IDX, ATM-IDX2) = ATM-ID
+                       MOVE ATM-IDX2 TO ATM-FOUND-IDX
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF ATM-FOUND-IDX > 0
+               ADD TRN-IN    TO ATM-TRN(REGION-IDX, ATM-FOUND-IDX)
+               ADD AMOUNT-IN TO ATM-AMOUNT(REGION-IDX, ATM-FOUND-IDX)
+           ELSE
+               IF ATM-COUNT(REGION-IDX) < 20
+                   ADD 1 TO ATM-COUNT(REGION-IDX)
+                   MOVE ATM-ID
+                       TO ATM-ID-TBL(REGION-IDX, ATM-COUNT(REGION-IDX))
+                   MOVE TRN-IN
+                       TO ATM-TRN(REGION-IDX, ATM-COUNT(REGION-IDX))
+                   MOVE AMOUNT-IN
+                       TO ATM-AMOUNT(REGION-IDX, ATM-COUNT(REGION-IDX))
+               END-IF
+           END-IF.
+      *=================================================================
+       DISPLAY-RESULTS.
+
+           DISPLAY '-----------------------------'
+           DISPLAY 'REGION               TRN     AMOUNT'
+           DISPLAY '-----------------------------'
+
+           PERFORM VARYING IDX FROM 1 BY 1
+            UNTIL IDX > REGION-COUNT
+                DISPLAY REGION-NAME(IDX)
+                        REGION-TRN(IDX)
+                        '|'
+                        REGION-AMOUNT(IDX)
+                PERFORM WRITE-REGION-SUMMARY-ROW
+                PERFORM VARYING ATM-IDX2 FROM 1 BY 1
+                        UNTIL ATM-IDX2 > ATM-COUNT(IDX)
+                    DISPLAY '   ATM:' ATM-ID-TBL(IDX, ATM-IDX2)
+                            ATM-TRN(IDX, ATM-IDX2)
+                            '|'
+                            ATM-AMOUNT(IDX, ATM-IDX2)
+                    PERFORM WRITE-ATM-DETAIL-ROW
+                END-PERFORM
+           END-PERFORM
+
+           IF SKIPPED-CNT > 0
+               DISPLAY '***RECORDS OUTSIDE DATE WINDOW: ' SKIPPED-CNT
+           END-IF.
+
+       WRITE-REGION-SUMMARY-ROW.
+           MOVE ALL SPACES         TO REGION-SUMMARY-LINE
+           MOVE REGION-NAME(IDX)   TO SUMMARY-REGION-NAME
+           MOVE REGION-TRN(IDX)    TO SUMMARY-TRN
+           MOVE REGION-AMOUNT(IDX) TO SUMMARY-AMOUNT
+           IF REGION-TRN(IDX) > TRN-THRESHOLD OR
+              REGION-AMOUNT(IDX) > AMOUNT-THRESHOLD
+               MOVE 'ANOMALY-HIGH VOLUME' TO SUMMARY-FLAG
+               DISPLAY '***ANOMALY: REGION ' REGION-NAME(IDX)
+                       ' EXCEEDS THRESHOLD'
+           END-IF
+           MOVE X'0D0A'            TO SUMMARY-CRLF
+           WRITE REGION-SUMMARY-LINE
+           IF REGION-SUMMARY-FILE-STATUS NOT = 0 THEN
+               DISPLAY
+                   '***ERROR OPENING OUTPUT FILE: REGION-SUMMARY-FILE'
+               DISPLAY 'STATUS-CODE=' REGION-SUMMARY-FILE-STATUS
+               MOVE 'REGION-SUMMARY-FILE' TO LOG-FILE-NAME-WS
+               MOVE REGION-SUMMARY-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF.
+
+       WRITE-ATM-DETAIL-ROW.
+           MOVE ALL SPACES         TO REGION-SUMMARY-LINE
+           STRING '  ATM:' DELIMITED BY SIZE
+                  ATM-ID-TBL(IDX, ATM-IDX2) DELIMITED BY SIZE
+                  INTO SUMMARY-REGION-NAME
+           MOVE ATM-TRN(IDX, ATM-IDX2)    TO SUMMARY-TRN
+           MOVE ATM-AMOUNT(IDX, ATM-IDX2) TO SUMMARY-AMOUNT
+           MOVE X'0D0A'            TO SUMMARY-CRLF
+           WRITE REGION-SUMMARY-LINE
+           IF REGION-SUMMARY-FILE-STATUS NOT = 0 THEN
+               DISPLAY
+                   '***ERROR OPENING OUTPUT FILE: REGION-SUMMARY-FILE'
+               DISPLAY 'STATUS-CODE=' REGION-SUMMARY-FILE-STATUS
+               MOVE 'REGION-SUMMARY-FILE' TO LOG-FILE-NAME-WS
+               MOVE REGION-SUMMARY-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF.
+      *=================================================================
+       RECONCILE-GL.
+           OPEN INPUT GL-FILE.
+           IF GL-FILE-STATUS = 0
+               READ GL-FILE
+                   AT END MOVE 'NO' TO GL-DATA-REMAINS-SWITCH
+               END-READ
+               PERFORM UNTIL GL-NO-MORE-DATA
+                   MOVE GL-REGION-NAME TO SEARCH-KEY
+                   PERFORM FIND-REGION-INDEX
+                   IF REGION-FOUND
+                       IF REGION-TRN(REGION-IDX) NOT = GL-TRN-COUNT
+                          OR REGION-AMOUNT(REGION-IDX) NOT = GL-AMOUNT
+                           PERFORM WRITE-RECON-MISMATCH
+                       END-IF
+                   ELSE
+                       PERFORM WRITE-RECON-UNMATCHED
+                   END-IF
+                   READ GL-FILE
+                       AT END MOVE 'NO' TO GL-DATA-REMAINS-SWITCH
+                   END-READ
+               END-PERFORM
+               CLOSE GL-FILE
+           END-IF.
+
+       WRITE-RECON-MISMATCH.
+           DISPLAY '***GL RECON MISMATCH: REGION ' GL-REGION-NAME
+           MOVE ALL SPACES              TO REGION-SUMMARY-LINE
+           MOVE GL-REGION-NAME          TO SUMMARY-REGION-NAME
+           MOVE REGION-TRN(REGION-IDX)  TO SUMMARY-TRN
+           MOVE REGION-AMOUNT(REGION-IDX) TO SUMMARY-AMOUNT
+           MOVE 'GL RECON MISMATCH'     TO SUMMARY-FLAG
+           MOVE X'0D0A'                 TO SUMMARY-CRLF
+           WRITE REGION-SUMMARY-LINE
+           IF REGION-SUMMARY-FILE-STATUS NOT = 0 THEN
+               DISPLAY
+                   '***ERROR OPENING OUTPUT FILE: REGION-SUMMARY-FILE'
+               DISPLAY 'STATUS-CODE=' REGION-SUMMARY-FILE-STATUS
+               MOVE 'REGION-SUMMARY-FILE' TO LOG-FILE-NAME-WS
+               MOVE REGION-SUMMARY-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF.
+
+       WRITE-RECON-UNMATCHED.
+           DISPLAY '***GL REGION NOT FOUND IN ATM DATA: ' GL-REGION-NAME
+           MOVE ALL SPACES       TO REGION-SUMMARY-LINE
+           MOVE GL-REGION-NAME   TO SUMMARY-REGION-NAME
+           MOVE GL-TRN-COUNT     TO SUMMARY-TRN
+           MOVE GL-AMOUNT        TO SUMMARY-AMOUNT
+           MOVE 'GL REGION NOT IN ATM'  TO SUMMARY-FLAG
+           MOVE X'0D0A'          TO SUMMARY-CRLF
+           WRITE REGION-SUMMARY-LINE
+           IF REGION-SUMMARY-FILE-STATUS NOT = 0 THEN
+               DISPLAY
+                   '***ERROR OPENING OUTPUT FILE: REGION-SUMMARY-FILE'
+               DISPLAY 'STATUS-CODE=' REGION-SUMMARY-FILE-STATUS
+               MOVE 'REGION-SUMMARY-FILE' TO LOG-FILE-NAME-WS
+               MOVE REGION-SUMMARY-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF.
+      *=================================================================
+       FINISH.
+           CLOSE ATMS-FILE
+                 REGION-SUMMARY-FILE
+
+           PERFORM WRITE-AUDIT-TRAIL
+           PERFORM WRITE-RECON-RECORD
+
+           STOP RUN.
+
+       WRITE-RECON-RECORD.
+           MOVE 0 TO RECON-TOTAL-AMOUNT
+           PERFORM VARYING REGION-IDX FROM 1 BY 1
+                   UNTIL REGION-IDX > REGION-COUNT
+               ADD REGION-AMOUNT(REGION-IDX) TO RECON-TOTAL-AMOUNT
+           END-PERFORM
+           OPEN EXTEND RECON-FILE
+           IF RECON-FILE-STATUS = 35
+               OPEN OUTPUT RECON-FILE
+           END-IF
+           IF RECON-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: RECON-FILE'
+               DISPLAY 'STATUS-CODE=' RECON-FILE-STATUS
+               MOVE 'RECON-FILE' TO LOG-FILE-NAME-WS
+               MOVE RECON-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               MOVE SPACES            TO RECON-LINE
+               MOVE 'ATMTRANS'        TO RECON-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO RECON-RUN-DATE
+               MOVE RECON-TOTAL-AMOUNT TO RECON-AMOUNT
+               MOVE X'0D0A'           TO RECON-CRLF
+               WRITE RECON-LINE
+               IF RECON-FILE-STATUS NOT = 0
+                   DISPLAY '***ERROR WRITING OUTPUT FILE: RECON-FILE'
+                   DISPLAY 'STATUS-CODE=' RECON-FILE-STATUS
+                   MOVE 'RECON-FILE' TO LOG-FILE-NAME-WS
+                   MOVE RECON-FILE-STATUS TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+               CLOSE RECON-FILE
+           END-IF.
+
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF AUDIT-TRAIL-FILE-STATUS = 35
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: AUDIT-TRAIL-FILE'
+               DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+               MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+               MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               MOVE SPACES            TO AUDIT-LINE
+               MOVE 'ATMTRANS'        TO AUDIT-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO AUDIT-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6)  TO AUDIT-RUN-TIME
+               MOVE RECS-READ-CNT      TO AUDIT-RECS-READ
+               MOVE REGION-COUNT       TO AUDIT-RECS-WRITTEN
+               MOVE SKIPPED-CNT        TO AUDIT-RECS-REJECTED
+               MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+               MOVE X'0D0A'            TO AUDIT-CRLF
+               WRITE AUDIT-LINE
+               IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+                   DISPLAY
+                       '***ERROR WRITING OUTPUT FILE: AUDIT-TRAIL-FILE'
+                   DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+                   MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+                   MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+
+       LOG-FILE-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-FILE-STATUS = 35
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF ERROR-LOG-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: ERROR-LOG-FILE'
+               DISPLAY 'STATUS-CODE=' ERROR-LOG-FILE-STATUS
+           ELSE
+               MOVE SPACES          TO ERROR-LOG-LINE
+               MOVE 'ATMTRANS'      TO ERRLOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ERRLOG-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO ERRLOG-RUN-TIME
+               MOVE LOG-FILE-NAME-WS   TO ERRLOG-FILE-NAME
+               MOVE LOG-STATUS-CODE-WS TO ERRLOG-STATUS-CODE
+               MOVE X'0D0A'            TO ERRLOG-CRLF
+               WRITE ERROR-LOG-LINE
+               CLOSE ERROR-LOG-FILE
+           END-IF.
+
+       END PROGRAM ATMTRANS.
