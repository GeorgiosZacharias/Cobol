@@ -9,28 +9,153 @@
 
            SELECT RESULTS-FILE ASSIGN TO DISK
                FILE STATUS IS RESULTS-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO DISK
+               FILE STATUS IS REJECT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO DISK
+               FILE STATUS IS AUDIT-TRAIL-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO DISK
+               FILE STATUS IS ERROR-LOG-FILE-STATUS.
+
+           SELECT BUDGET-FILE ASSIGN TO DISK
+               FILE STATUS IS BUDGET-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  SALES-FILE
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 12 CHARACTERS
+           RECORD CONTAINS 16 CHARACTERS
            DATA RECORD IS SALES-REC.
        01  SALES-REC.
+           05 SALES-YEAR           PIC 9(04).
            05 SALES-AMOUNT        PIC 9(10).
            05 SALES-CRLF          PIC X(02).
 
+       FD  RESULTS-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 85 CHARACTERS
+           DATA RECORD IS RESULTS-LINE.
+       01  RESULTS-LINE.
+           05 RESULTS-YEAR          PIC 9(04).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RESULTS-REGION-NAME   PIC X(10).
+           05 RESULTS-MONTH         PIC ZZZZ9 OCCURS 12 TIMES.
+           05 RESULTS-ROW-TOTAL     PIC ZZZZZZ9.
+           05 RESULTS-CRLF          PIC X(02).
+
+       FD  REJECT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS REJECT-LINE.
+       01  REJECT-LINE.
+           05 REJECT-YEAR            PIC 9(04).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 REJECT-AMOUNT          PIC 9(10).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 REJECT-REASON          PIC X(40).
+           05 REJECT-CRLF            PIC X(02).
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE.
+           05 AUDIT-PROGRAM-NAME     PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-DATE         PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-TIME         PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-READ        PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-WRITTEN     PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-REJECTED    PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RETURN-CODE      PIC 9(03).
+           05 AUDIT-CRLF             PIC X(02).
 
+       FD  ERROR-LOG-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS ERROR-LOG-LINE.
+       01  ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM-NAME    PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-DATE        PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-TIME        PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-FILE-NAME       PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-STATUS-CODE     PIC X(02).
+           05 ERRLOG-CRLF            PIC X(02).
+
+       FD  BUDGET-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS BUDGET-REC.
+       01  BUDGET-REC.
+           05 BUDGET-YEAR          PIC 9(04).
+           05 BUDGET-AMOUNT        PIC 9(10).
+           05 BUDGET-CRLF          PIC X(02).
 
        WORKING-STORAGE SECTION.
+       01  ERROR-LOG-FILE-STATUS         PIC 9(02) VALUE ZERO.
+       01  LOG-FILE-NAME-WS              PIC X(20) VALUE SPACES.
+       01  LOG-STATUS-CODE-WS            PIC X(02) VALUE SPACES.
+       01  BUDGET-FILE-STATUS            PIC 9(02) VALUE ZERO.
+       01  BUDGET-AVAILABLE-SWITCH       PIC X(02) VALUE 'NO'.
+           88 BUDGET-IS-AVAILABLE          VALUE 'YE'.
+       01  BUDGET-DATA-REMAINS-SWITCH    PIC X(02) VALUE SPACES.
+           88 NO-MORE-BUDGET-DATA          VALUE 'NO'.
+       01  BUDGET-REC-COUNTS.
+           05 BUDGET-REC-CNT OCCURS 10 TIMES PIC 9(03) VALUE 0.
+       01  MONTHLY-BUDGET-TABLE.
+           05 BUDGET-REGIONS OCCURS 9 TIMES.
+              10 BUDGET-YEARLY OCCURS 10 TIMES.
+                 15 MONTHLY-BUDGET OCCURS 12 TIMES PIC 9(05).
+       01  BUDGET-ROW-TOTAL              PIC 9(8).
+       01  VARIANCE-PCT                  PIC S9(04)V99 VALUE 0.
+       01  DISPLAY-VARIANCE              PIC -ZZZ9.99.
+       01  DISPLAY-BUDGET-TOTAL          PIC ZZZZZZ9.
        01  SALES-FILE-STATUS             PIC 9(02) VALUE ZERO.
        01  RESULTS-FILE-STATUS           PIC 9(02) VALUE ZERO.
+       01  REJECT-FILE-STATUS            PIC 9(02) VALUE ZERO.
+       01  AUDIT-TRAIL-FILE-STATUS       PIC 9(02) VALUE ZERO.
+       01  TOTAL-RECS-READ               PIC 9(07) VALUE 0.
+       01  TOTAL-RECS-WRITTEN            PIC 9(07) VALUE 0.
        01  DATA-REMAINS-SWITCH             PIC X(02) VALUE SPACES.
            88 NO-MORE-DATA                 VALUE 'NO'.
+       01  RECORD-VALID-SWITCH             PIC X(01) VALUE 'Y'.
+           88 RECORD-IS-VALID               VALUE 'Y'.
+       01  SALES-AMOUNT-MAX               PIC 9(10) VALUE 1000000.
+       01  RECS-REJECTED                  PIC 9(05) VALUE 0.
        01  REGION-NAMES.
            05  REGION-NAME OCCURS 9 TIMES PIC X(10) VALUE SPACES.
+       01  MAX-YEARS                PIC 9(02) VALUE 10.
        01  TWOTABS-TABLE.
            05 REGIONS  OCCURS 9 TIMES.
-              10 MONTHLY-SALES OCCURS 12 TIMES PIC 9(05).
+              10 YEARLY-SALES OCCURS 10 TIMES.
+                 15 MONTHLY-SALES OCCURS 12 TIMES PIC 9(05).
+       01  YEAR-LIST.
+           05 YEAR-ENTRY OCCURS 10 TIMES PIC 9(04) VALUE ZERO.
+       01  YEAR-COUNT               PIC 9(02) VALUE 0.
+       01  YEAR-REC-COUNTS.
+           05 YEAR-REC-CNT OCCURS 10 TIMES PIC 9(03) VALUE 0.
+       01  ANNUAL-TOTALS.
+           05 ANNUAL-TOTAL OCCURS 9 TIMES.
+              10 ANNUAL-TOTAL-YR OCCURS 10 TIMES PIC 9(8).
+       01  RANK-TABLE.
+           05 RANK-ENTRY OCCURS 9 TIMES.
+              10 RANK-REGION PIC X(10).
+              10 RANK-TOTAL  PIC 9(8).
+       01  RANK-TEMP-NAME    PIC X(10).
+       01  RANK-TEMP-TOTAL   PIC 9(8).
+       01  IDR                  PIC 9(02).
+       01  IDS                  PIC 9(02).
+       01  DISPLAY-RANK-TOTAL   PIC ZZZZZZ9.
        01  ROW-TOTAL      PIC 9(8).
        01  COL-TOTAL      PIC 9(8).
        01  DISPLAY-SALE   PIC ZZZZ9.
@@ -40,10 +165,12 @@
        01  IDI                  PIC 9(3).
        01  IDJ                  PIC 9(03).
        01  IDX                  PIC 9(03) VALUE 0.
+       01  IDY                  PIC 9(02) VALUE 0.
 
        PROCEDURE DIVISION.
            PERFORM OPEN-FILES
            PERFORM PROCESS-SALES
+           PERFORM LOAD-BUDGET
            PERFORM DISPLAY-SALES-TABLE
            PERFORM WRITE-SALES-TABLE
            PERFORM FINISH.
@@ -51,24 +178,147 @@
        OPEN-FILES.
            OPEN INPUT SALES-FILE
                OUTPUT RESULTS-FILE
+                      REJECT-FILE
            IF SALES-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' SALES-FILE-STATUS
+               MOVE 'SALES-FILE' TO LOG-FILE-NAME-WS
+               MOVE SALES-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
            IF RESULTS-FILE-STATUS NOT = 0 THEN
                DISPLAY '***ERROR OPENING INPUT FILE: VALID-PAYROLL-FILE'
                DISPLAY 'STATUS-CODE=' RESULTS-FILE-STATUS
+               MOVE 'RESULTS-FILE' TO LOG-FILE-NAME-WS
+               MOVE RESULTS-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH.
+           IF REJECT-FILE-STATUS NOT = 0 THEN
+               DISPLAY '***ERROR OPENING OUTPUT FILE: REJECT-FILE'
+               DISPLAY 'STATUS-CODE=' REJECT-FILE-STATUS
+               MOVE 'REJECT-FILE' TO LOG-FILE-NAME-WS
+               MOVE REJECT-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
                PERFORM FINISH.
 
        PROCESS-SALES.
-           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > 9
-              PERFORM VARYING IDJ FROM 1 BY 1 UNTIL IDJ > 12
-                 READ SALES-FILE
-                  AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
-                 END-READ
-                 MOVE SALES-AMOUNT TO MONTHLY-SALES(IDI, IDJ)
-              END-PERFORM
+           READ SALES-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ
+           PERFORM UNTIL NO-MORE-DATA
+               ADD 1 TO TOTAL-RECS-READ
+               PERFORM VALIDATE-SALES-RECORD
+               IF RECORD-IS-VALID
+                   PERFORM FIND-YEAR-INDEX
+                   ADD 1 TO YEAR-REC-CNT(IDY)
+                   COMPUTE IDI =
+                       ((YEAR-REC-CNT(IDY) - 1) / 12) + 1
+                   COMPUTE IDJ =
+                       FUNCTION MOD(YEAR-REC-CNT(IDY) - 1, 12) + 1
+                   IF IDI <= 9
+                       MOVE SALES-AMOUNT
+                           TO MONTHLY-SALES(IDI, IDY, IDJ)
+                   END-IF
+               ELSE
+                   PERFORM WRITE-REJECT-RECORD
+               END-IF
+               READ SALES-FILE
+                   AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               END-READ
            END-PERFORM.
+
+       VALIDATE-SALES-RECORD.
+           MOVE 'Y' TO RECORD-VALID-SWITCH
+           MOVE SPACES TO REJECT-REASON
+           IF SALES-YEAR IS NOT NUMERIC OR SALES-YEAR = ZERO
+               MOVE 'N' TO RECORD-VALID-SWITCH
+               MOVE 'SALES-YEAR NOT NUMERIC OR ZERO' TO REJECT-REASON
+           ELSE
+               IF SALES-AMOUNT IS NOT NUMERIC
+                   MOVE 'N' TO RECORD-VALID-SWITCH
+                   MOVE 'SALES-AMOUNT NOT NUMERIC' TO REJECT-REASON
+               ELSE
+                   IF SALES-AMOUNT > SALES-AMOUNT-MAX
+                       MOVE 'N' TO RECORD-VALID-SWITCH
+                       MOVE 'SALES-AMOUNT OUT OF RANGE'
+                           TO REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO RECS-REJECTED
+           MOVE SALES-YEAR   TO REJECT-YEAR
+           MOVE SALES-AMOUNT TO REJECT-AMOUNT
+           MOVE X'0D0A'      TO REJECT-CRLF
+           WRITE REJECT-LINE
+           IF REJECT-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR WRITING OUTPUT FILE: REJECT-FILE'
+               DISPLAY 'STATUS-CODE=' REJECT-FILE-STATUS
+               MOVE 'REJECT-FILE' TO LOG-FILE-NAME-WS
+               MOVE REJECT-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               PERFORM FINISH
+           END-IF.
+
+       FIND-YEAR-INDEX.
+           MOVE 0 TO IDY
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > YEAR-COUNT
+               IF YEAR-ENTRY(IDX) = SALES-YEAR
+                   MOVE IDX TO IDY
+               END-IF
+           END-PERFORM
+           IF IDY = 0
+               IF YEAR-COUNT < MAX-YEARS
+                   ADD 1 TO YEAR-COUNT
+                   MOVE YEAR-COUNT TO IDY
+                   MOVE SALES-YEAR TO YEAR-ENTRY(IDY)
+               ELSE
+                   DISPLAY '***WARNING: MORE THAN ' MAX-YEARS
+                           ' YEARS OF SALES DATA - IGNORING YEAR '
+                           SALES-YEAR
+                   MOVE MAX-YEARS TO IDY
+               END-IF
+           END-IF.
+
+       LOAD-BUDGET.
+           OPEN INPUT BUDGET-FILE
+           IF BUDGET-FILE-STATUS = 0
+               SET BUDGET-IS-AVAILABLE TO TRUE
+               PERFORM PROCESS-BUDGET-RECORDS
+               CLOSE BUDGET-FILE
+           END-IF.
+
+       PROCESS-BUDGET-RECORDS.
+           READ BUDGET-FILE
+               AT END MOVE 'NO' TO BUDGET-DATA-REMAINS-SWITCH
+           END-READ
+           PERFORM UNTIL NO-MORE-BUDGET-DATA
+               PERFORM FIND-BUDGET-YEAR-INDEX
+               IF IDY NOT = 0
+                   ADD 1 TO BUDGET-REC-CNT(IDY)
+                   COMPUTE IDI =
+                       ((BUDGET-REC-CNT(IDY) - 1) / 12) + 1
+                   COMPUTE IDJ =
+                       FUNCTION MOD(BUDGET-REC-CNT(IDY) - 1, 12) + 1
+                   IF IDI <= 9
+                       MOVE BUDGET-AMOUNT
+                           TO MONTHLY-BUDGET(IDI, IDY, IDJ)
+                   END-IF
+               END-IF
+               READ BUDGET-FILE
+                   AT END MOVE 'NO' TO BUDGET-DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM.
+
+       FIND-BUDGET-YEAR-INDEX.
+           MOVE 0 TO IDY
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > YEAR-COUNT
+               IF YEAR-ENTRY(IDX) = BUDGET-YEAR
+                   MOVE IDX TO IDY
+               END-IF
+           END-PERFORM.
+
        DISPLAY-SALES-TABLE.
            MOVE 'YPIROS'     TO REGION-NAME(1)
            MOVE 'THESSALIA'  TO REGION-NAME(2)
@@ -79,44 +329,222 @@
            MOVE 'IONIO'     TO REGION-NAME(7)
            MOVE 'PELOPONISOS'    TO REGION-NAME(8)
            MOVE 'STEREA'     TO REGION-NAME(9)
-           DISPLAY 'REGION        JAN   FEB   MAR   APR   MAY   JUN   '
-      -            'JUL   AUG   SEP   OCT   NOV   DEC    TOTAL'
-           DISPLAY '--------------------------------------------------'
-      -     '-------------------------------------------'
-           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > 9
+           PERFORM VARYING IDY FROM 1 BY 1 UNTIL IDY > YEAR-COUNT
+               DISPLAY SPACE
+               DISPLAY 'YEAR: ' YEAR-ENTRY(IDY)
+               DISPLAY 'REGION        JAN   FEB   MAR   APR   MAY   JUN   '
+      -                'JUL   AUG   SEP   OCT   NOV   DEC    TOTAL'
+               DISPLAY '------------------------------------------------'
+      -        '-----------------------------------------------'
+               PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > 9
 
-               MOVE 0 TO ROW-TOTAL
+                   MOVE 0 TO ROW-TOTAL
 
-               DISPLAY REGION-NAME(IDI) '  ' NO ADVANCING
+                   DISPLAY REGION-NAME(IDI) '  ' NO ADVANCING
 
+                   PERFORM VARYING IDJ FROM 1 BY 1 UNTIL IDJ > 12
+                    MOVE MONTHLY-SALES(IDI,IDY,IDJ) TO DISPLAY-SALE
+                    DISPLAY DISPLAY-SALE SPACE NO ADVANCING
+                    ADD MONTHLY-SALES(IDI,IDY,IDJ) TO ROW-TOTAL
+                   END-PERFORM
+                   DISPLAY '|'  NO ADVANCING
+                   MOVE ROW-TOTAL TO DISPLAY-TOTAL
+                   MOVE ROW-TOTAL TO ANNUAL-TOTAL-YR(IDI, IDY)
+                   DISPLAY DISPLAY-TOTAL
+               END-PERFORM
+               DISPLAY '------------------------------------------------'
+      -        '-----------------------------------------------'
+               DISPLAY 'TOTAL       ' NO ADVANCING
                PERFORM VARYING IDJ FROM 1 BY 1 UNTIL IDJ > 12
-                MOVE MONTHLY-SALES(IDI,IDJ) TO DISPLAY-SALE
-                DISPLAY DISPLAY-SALE SPACE NO ADVANCING
-                ADD MONTHLY-SALES(IDI,IDJ) TO ROW-TOTAL
+                   MOVE 0 TO COL-TOTAL
+
+                   PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > 9
+                    ADD MONTHLY-SALES(IDI,IDY,IDJ) TO COL-TOTAL
+                   END-PERFORM
+
+                   MOVE COL-TOTAL TO DISPLAY-SALE
+                   DISPLAY DISPLAY-SALE SPACE NO ADVANCING
                END-PERFORM
-               DISPLAY '|'  NO ADVANCING
-               MOVE ROW-TOTAL TO DISPLAY-TOTAL
-               DISPLAY DISPLAY-TOTAL
+               DISPLAY SPACE
+               PERFORM DISPLAY-REGION-RANKING
+               IF BUDGET-IS-AVAILABLE
+                   PERFORM DISPLAY-BUDGET-COMPARISON
+               END-IF
            END-PERFORM
-           DISPLAY '--------------------------------------------------'
-      -     '-------------------------------------------'
-           DISPLAY 'TOTAL       ' NO ADVANCING
-           PERFORM VARYING IDJ FROM 1 BY 1 UNTIL IDJ > 12
-               MOVE 0 TO COL-TOTAL
+           IF YEAR-COUNT > 1
+               PERFORM DISPLAY-YEAR-OVER-YEAR
+           END-IF.
 
-               PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > 9
-                ADD MONTHLY-SALES(IDI,IDJ) TO COL-TOTAL
+       DISPLAY-REGION-RANKING.
+           PERFORM VARYING IDR FROM 1 BY 1 UNTIL IDR > 9
+               MOVE REGION-NAME(IDR)        TO RANK-REGION(IDR)
+               MOVE ANNUAL-TOTAL-YR(IDR,IDY) TO RANK-TOTAL(IDR)
+           END-PERFORM
+           PERFORM VARYING IDR FROM 1 BY 1 UNTIL IDR > 8
+               PERFORM VARYING IDS FROM IDR BY 1 UNTIL IDS > 9
+                   IF RANK-TOTAL(IDS) > RANK-TOTAL(IDR)
+                       MOVE RANK-REGION(IDR) TO RANK-TEMP-NAME
+                       MOVE RANK-TOTAL(IDR)  TO RANK-TEMP-TOTAL
+                       MOVE RANK-REGION(IDS) TO RANK-REGION(IDR)
+                       MOVE RANK-TOTAL(IDS)  TO RANK-TOTAL(IDR)
+                       MOVE RANK-TEMP-NAME   TO RANK-REGION(IDS)
+                       MOVE RANK-TEMP-TOTAL  TO RANK-TOTAL(IDS)
+                   END-IF
                END-PERFORM
-
-               MOVE COL-TOTAL TO DISPLAY-SALE
-               DISPLAY DISPLAY-SALE SPACE NO ADVANCING
            END-PERFORM
-           DISPLAY SPACE.
+           DISPLAY 'REGIONS RANKED BY ANNUAL TOTAL (HIGH TO LOW):'
+           PERFORM VARYING IDR FROM 1 BY 1 UNTIL IDR > 9
+               MOVE RANK-TOTAL(IDR) TO DISPLAY-RANK-TOTAL
+               IF IDR <= 3
+                   DISPLAY '  TOP    ' IDR ') ' RANK-REGION(IDR)
+                           '  ' DISPLAY-RANK-TOTAL
+               ELSE
+                   IF IDR > 6
+                       DISPLAY '  BOTTOM ' IDR ') ' RANK-REGION(IDR)
+                               '  ' DISPLAY-RANK-TOTAL
+                   ELSE
+                       DISPLAY '         ' IDR ') ' RANK-REGION(IDR)
+                               '  ' DISPLAY-RANK-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-BUDGET-COMPARISON.
+           DISPLAY SPACE
+           DISPLAY 'REGION BUDGET VS ACTUAL (ANNUAL TOTAL):'
+           DISPLAY '------------------------------------------------'
+           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > 9
+               MOVE 0 TO BUDGET-ROW-TOTAL
+               PERFORM VARYING IDJ FROM 1 BY 1 UNTIL IDJ > 12
+                   ADD MONTHLY-BUDGET(IDI,IDY,IDJ) TO BUDGET-ROW-TOTAL
+               END-PERFORM
+               MOVE ANNUAL-TOTAL-YR(IDI,IDY) TO DISPLAY-TOTAL
+               MOVE BUDGET-ROW-TOTAL         TO DISPLAY-BUDGET-TOTAL
+               PERFORM COMPUTE-VARIANCE-PCT
+               DISPLAY REGION-NAME(IDI) '  ACTUAL=' DISPLAY-TOTAL
+                       '  BUDGET=' DISPLAY-BUDGET-TOTAL
+                       '  VARIANCE%=' DISPLAY-VARIANCE
+           END-PERFORM.
+
+       COMPUTE-VARIANCE-PCT.
+           IF BUDGET-ROW-TOTAL = 0
+               MOVE 0 TO VARIANCE-PCT
+           ELSE
+               COMPUTE VARIANCE-PCT ROUNDED =
+                   ((ANNUAL-TOTAL-YR(IDI,IDY) - BUDGET-ROW-TOTAL) * 100)
+                       / BUDGET-ROW-TOTAL
+           END-IF
+           MOVE VARIANCE-PCT TO DISPLAY-VARIANCE.
+
+       DISPLAY-YEAR-OVER-YEAR.
+           DISPLAY SPACE
+           DISPLAY 'YEAR-OVER-YEAR COMPARISON BY REGION (ANNUAL TOTAL):'
+           DISPLAY '--------------------------------------------------'
+           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > 9
+               DISPLAY REGION-NAME(IDI) '  ' NO ADVANCING
+               PERFORM VARYING IDY FROM 1 BY 1 UNTIL IDY > YEAR-COUNT
+                   DISPLAY YEAR-ENTRY(IDY) ':' NO ADVANCING
+                   MOVE ANNUAL-TOTAL-YR(IDI,IDY) TO DISPLAY-RANK-TOTAL
+                   DISPLAY DISPLAY-RANK-TOTAL SPACE NO ADVANCING
+               END-PERFORM
+               DISPLAY SPACE
+           END-PERFORM.
 
        WRITE-SALES-TABLE.
+           PERFORM VARYING IDY FROM 1 BY 1 UNTIL IDY > YEAR-COUNT
+               MOVE SPACES TO RESULTS-LINE
+               MOVE YEAR-ENTRY(IDY) TO RESULTS-YEAR
+               MOVE 'REGION' TO RESULTS-REGION-NAME
+               PERFORM VARYING IDJ FROM 1 BY 1 UNTIL IDJ > 12
+                   MOVE IDJ TO RESULTS-MONTH(IDJ)
+               END-PERFORM
+               MOVE 0 TO RESULTS-ROW-TOTAL
+               MOVE X'0D0A' TO RESULTS-CRLF
+               WRITE RESULTS-LINE
+               PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > 9
+                   MOVE 0 TO ROW-TOTAL
+                   MOVE SPACES TO RESULTS-LINE
+                   MOVE YEAR-ENTRY(IDY) TO RESULTS-YEAR
+                   MOVE REGION-NAME(IDI) TO RESULTS-REGION-NAME
+                   PERFORM VARYING IDJ FROM 1 BY 1 UNTIL IDJ > 12
+                       MOVE MONTHLY-SALES(IDI,IDY,IDJ)
+                           TO RESULTS-MONTH(IDJ)
+                       ADD MONTHLY-SALES(IDI,IDY,IDJ) TO ROW-TOTAL
+                   END-PERFORM
+                   MOVE ROW-TOTAL TO RESULTS-ROW-TOTAL
+                   MOVE X'0D0A' TO RESULTS-CRLF
+                   WRITE RESULTS-LINE
+                   ADD 1 TO TOTAL-RECS-WRITTEN
+                   IF RESULTS-FILE-STATUS NOT = 0
+                       DISPLAY
+                           '***ERROR WRITING OUTPUT FILE: RESULTS-FILE'
+                       DISPLAY 'STATUS-CODE=' RESULTS-FILE-STATUS
+                       MOVE 'RESULTS-FILE' TO LOG-FILE-NAME-WS
+                       MOVE RESULTS-FILE-STATUS TO LOG-STATUS-CODE-WS
+                       PERFORM LOG-FILE-ERROR
+                       PERFORM FINISH
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
        FINISH.
+           DISPLAY 'RECORDS REJECTED = ' RECS-REJECTED
            CLOSE SALES-FILE
                  RESULTS-FILE
+                 REJECT-FILE
+           PERFORM WRITE-AUDIT-TRAIL
            STOP RUN.
+
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF AUDIT-TRAIL-FILE-STATUS = 35
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: AUDIT-TRAIL-FILE'
+               DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+               MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+               MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               MOVE SPACES            TO AUDIT-LINE
+               MOVE 'SALES'           TO AUDIT-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO AUDIT-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6)  TO AUDIT-RUN-TIME
+               MOVE TOTAL-RECS-READ    TO AUDIT-RECS-READ
+               MOVE TOTAL-RECS-WRITTEN TO AUDIT-RECS-WRITTEN
+               MOVE RECS-REJECTED      TO AUDIT-RECS-REJECTED
+               MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+               MOVE X'0D0A'            TO AUDIT-CRLF
+               WRITE AUDIT-LINE
+               IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+                   DISPLAY
+                       '***ERROR WRITING OUTPUT FILE: AUDIT-TRAIL-FILE'
+                   DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+                   MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+                   MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+
+       LOG-FILE-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-FILE-STATUS = 35
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF ERROR-LOG-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: ERROR-LOG-FILE'
+               DISPLAY 'STATUS-CODE=' ERROR-LOG-FILE-STATUS
+           ELSE
+               MOVE SPACES          TO ERROR-LOG-LINE
+               MOVE 'SALES'         TO ERRLOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ERRLOG-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO ERRLOG-RUN-TIME
+               MOVE LOG-FILE-NAME-WS   TO ERRLOG-FILE-NAME
+               MOVE LOG-STATUS-CODE-WS TO ERRLOG-STATUS-CODE
+               MOVE X'0D0A'            TO ERRLOG-CRLF
+               WRITE ERROR-LOG-LINE
+               CLOSE ERROR-LOG-FILE
+           END-IF.
        END PROGRAM SALES.
