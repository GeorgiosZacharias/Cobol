@@ -17,11 +17,26 @@
            SELECT STATS-FILE ASSIGN TO DISK
             FILE STATUS IS STATS-FILE-STATUS.
 
+           SELECT CRITERIA-FILE ASSIGN TO DISK
+            FILE STATUS IS CRITERIA-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO DISK
+            FILE STATUS IS REJECT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO DISK
+            FILE STATUS IS AUDIT-TRAIL-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO DISK
+            FILE STATUS IS ERROR-LOG-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO DISK
+            FILE STATUS IS CSV-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CARD-FILEN
       *     LABEL RECORD IS OMITTED
-           RECORD CONTAINS 44 CHARACTERS
+           RECORD CONTAINS 47 CHARACTERS
            DATA RECORD IS CARD-IN.
        01  CARD-IN.
            05  CARD-NAME           PIC A(025).
@@ -29,6 +44,10 @@
            05  CARD-CREDITS        PIC 9(003).
            05  FILLER              PIC X(001).
            05  CARD-MAJOR          PIC X(012).
+           05  FILLER              PIC X(001).
+           05  CARD-STANDING       PIC X(002).
+               88  STANDING-PROBATION   VALUE 'PR'.
+               88  STANDING-SUSPENDED   VALUE 'SU'.
            05  CRLF                PIC X(002).
 
        FD  PRINT-FILE
@@ -49,7 +68,7 @@
 
        FD  EXCP-FILE
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 133 CHARACTERS
+           RECORD CONTAINS 168 CHARACTERS
            DATA RECORD IS PRINT-LINE-EXCP.
        01  PRINT-LINE-EXCP.
            05  PRINT-NAME-EXCP     PIC X(025).
@@ -57,6 +76,7 @@
            05  PRINT-CREDITS-EXCP  PIC X(010).
            05  FILLER              PIC X(015).
            05  PRINT-MAJOR-EXCP    PIC X(012).
+           05  PRINT-REASON-EXCP   PIC X(035).
            05  FILLER              PIC X(020).
            05  EXCP-DATE-LIT       PIC X(005).
            05  EXCP-CURRENT-DATE   PIC X(017).
@@ -74,12 +94,96 @@
            05  FILLER              PIC X(015).
            05  PRINT-CRLF-S        PIC X(002).
 
+       FD  CRITERIA-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS CRITERIA-REC.
+       01  CRITERIA-REC.
+           05  CRITERIA-MAJOR         PIC X(012).
+           05  CRITERIA-MIN-CREDITS   PIC 9(003).
+           05  CRITERIA-CRLF          PIC X(002).
+
+       FD  REJECT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 56 CHARACTERS
+           DATA RECORD IS REJECT-PRINT-LINE.
+       01  REJECT-PRINT-LINE.
+           05  REJECT-NAME            PIC X(025).
+           05  FILLER                 PIC X(002).
+           05  REJECT-CREDITS-RAW     PIC X(003).
+           05  FILLER                 PIC X(002).
+           05  REJECT-MAJOR           PIC X(012).
+           05  REJECT-REASON          PIC X(010).
+           05  REJECT-CRLF            PIC X(002).
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE.
+           05 AUDIT-PROGRAM-NAME     PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-DATE         PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-TIME         PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-READ        PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-WRITTEN     PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-REJECTED    PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RETURN-CODE      PIC 9(03).
+           05 AUDIT-CRLF             PIC X(02).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS ERROR-LOG-LINE.
+       01  ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM-NAME    PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-DATE        PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-TIME        PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-FILE-NAME       PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-STATUS-CODE     PIC X(02).
+           05 ERRLOG-CRLF            PIC X(02).
+
+       FD  CSV-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CSV-LINE.
+       01  CSV-LINE                  PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       01  ERROR-LOG-FILE-STATUS   PIC 99.
+       01  CSV-FILE-STATUS         PIC 99.
+       01  CSV-CREDITS-EDIT        PIC ZZ9.
+       01  LOG-FILE-NAME-WS        PIC X(20) VALUE SPACES.
+       01  LOG-STATUS-CODE-WS      PIC X(02) VALUE SPACES.
        01  CARD-FILE-STATUS        PIC 99.
        01  PRINT-FILE-STATUS       PIC 99.
        01  EXCP-FILE-STATUS        PIC 99.
        01  STATS-FILE-STATUS       PIC 99.
+       01  CRITERIA-FILE-STATUS    PIC 99.
+       01  REJECT-FILE-STATUS      PIC 99.
+       01  AUDIT-TRAIL-FILE-STATUS PIC 99.
+       01  RECS-REJECTED           PIC 9(002) VALUE 0.
+       01  CRITERIA-TABLE.
+           05  CRITERIA-ENTRY OCCURS 20 TIMES.
+               10  CRIT-MAJOR          PIC X(012).
+               10  CRIT-MIN-CREDITS    PIC 9(003).
+       01  CRITERIA-COUNT           PIC 9(002) VALUE 0.
+       01  CRIT-IDX                 PIC 9(002).
+       01  SELECTED-SWITCH          PIC X(001) VALUE 'N'.
+           88 CARD-IS-SELECTED      VALUE 'Y'.
+       01  EXCP-REASON-TEXT         PIC X(035) VALUE SPACES.
+       01  REQUIRED-CREDITS         PIC 9(003) VALUE 0.
+       01  DISPLAY-REQ-CREDITS      PIC ZZ9.
        01  DATA-REMAINS-SWITCH     PIC X(2)    VALUE SPACES.
            88 NO-MORE-DATA                     VALUE 'NO'.
        01  RECS-READ               PIC 99      VALUE 0.
@@ -103,30 +207,69 @@
        01  IT                      PIC 9(002)  VALUE 0.
        01  OTHER-CNT               PIC 9(002)  VALUE 0.
        01  DOCTOR-LIT              PIC X(012)  VALUE 'DOCTOR'.
+       01  RUN-DATE-STAMP           PIC X(010).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        MAINLINE.
 
-           OPEN INPUT CARD-FILEN, OUTPUT PRINT-FILE, EXCP-FILE,
-                                        STATS-FILE.
+           OPEN INPUT CARD-FILEN, CRITERIA-FILE,
+                OUTPUT PRINT-FILE, EXCP-FILE, REJECT-FILE, CSV-FILE.
+           OPEN EXTEND STATS-FILE.
+           IF STATS-FILE-STATUS = 35
+              OPEN OUTPUT STATS-FILE.
            IF CARD-FILE-STATUS NOT = 0
               DISPLAY '***ERROR OPENING INPUT FILE:CARD-FILE!!!'
               DISPLAY 'STATUS-CODE=' CARD-FILE-STATUS
+              MOVE 'CARD-FILE' TO LOG-FILE-NAME-WS
+              MOVE CARD-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
+              GO TO STOPRUN.
+           IF CRITERIA-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR OPENING INPUT FILE:CRITERIA-FILE!!!'
+              DISPLAY 'STATUS-CODE=' CRITERIA-FILE-STATUS
+              MOVE 'CRITERIA-FILE' TO LOG-FILE-NAME-WS
+              MOVE CRITERIA-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO STOPRUN.
            IF PRINT-FILE-STATUS NOT = 0
               DISPLAY '***ERROR OPENING OUTPUT FILE:PRINT-FILE!!!'
               DISPLAY 'STATUS-CODE=' PRINT-FILE-STATUS
+              MOVE 'PRINT-FILE' TO LOG-FILE-NAME-WS
+              MOVE PRINT-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO STOPRUN.
            IF EXCP-FILE-STATUS NOT = 0
               DISPLAY '***ERROR OPENING INPUT FILE:EXCP-FILE!!!'
               DISPLAY 'STATUS-CODE=' EXCP-FILE-STATUS
+              MOVE 'EXCP-FILE' TO LOG-FILE-NAME-WS
+              MOVE EXCP-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO STOPRUN.
            IF STATS-FILE-STATUS NOT = 0
               DISPLAY '***ERROR OPENING OUTPUT FILE:STAS-FILE!!!'
               DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+              MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+              MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
+              GO TO STOPRUN.
+           IF REJECT-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR OPENING OUTPUT FILE:REJECT-FILE!!!'
+              DISPLAY 'STATUS-CODE=' REJECT-FILE-STATUS
+              MOVE 'REJECT-FILE' TO LOG-FILE-NAME-WS
+              MOVE REJECT-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
+              GO TO STOPRUN.
+           IF CSV-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR OPENING OUTPUT FILE:CSV-FILE!!!'
+              DISPLAY 'STATUS-CODE=' CSV-FILE-STATUS
+              MOVE 'CSV-FILE' TO LOG-FILE-NAME-WS
+              MOVE CSV-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO STOPRUN.
 
+           PERFORM LOAD-CRITERIA
+
            READ CARD-FILEN
              AT END MOVE 'NO'   TO DATA-REMAINS-SWITCH.
 
@@ -136,10 +279,12 @@
            PERFORM PRINT-STATS-PARAGRAPH.
 
        STOPRUN.
-           CLOSE CARD-FILEN, PRINT-FILE, EXCP-FILE, STATS-FILE.
+           CLOSE CARD-FILEN, CRITERIA-FILE, PRINT-FILE, EXCP-FILE,
+                 STATS-FILE, REJECT-FILE, CSV-FILE.
            DISPLAY 'RECORDS READ       = ' RECS-READ.
            DISPLAY 'RECORDS WRITTEN    = ' RECS-WRITTEN.
            DISPLAY 'RECORDS NOT CHOSEN = ' RECS-NOT-CHOSEN.
+           DISPLAY 'RECORDS REJECTED   = ' RECS-REJECTED.
            DISPLAY '-----------------------'.
            DISPLAY 'MAX-CREDITS        = ' MAX.
            DISPLAY 'MIN-CREDITS        = ' MIN.
@@ -154,50 +299,143 @@
            IF OTHER-CNT >0 THEN
                DISPLAY '*** WARNING!!! INPUT FILE CONTAINS:' OTHER-CNT
                    ' NEW PREOFESSIONS...'
+               MOVE 55 TO RETURN-CODE
            END-IF.
+           PERFORM WRITE-AUDIT-TRAIL.
            STOP RUN.
 
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF AUDIT-TRAIL-FILE-STATUS = 35
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: AUDIT-TRAIL-FILE'
+               DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+               MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+               MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               MOVE SPACES            TO AUDIT-LINE
+               MOVE 'FIG18PLAST'      TO AUDIT-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO AUDIT-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6)  TO AUDIT-RUN-TIME
+               MOVE RECS-READ          TO AUDIT-RECS-READ
+               MOVE RECS-WRITTEN       TO AUDIT-RECS-WRITTEN
+               MOVE RECS-REJECTED      TO AUDIT-RECS-REJECTED
+               MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+               MOVE X'0D0A'            TO AUDIT-CRLF
+               WRITE AUDIT-LINE
+               IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+                   DISPLAY
+                       '***ERROR WRITING OUTPUT FILE: AUDIT-TRAIL-FILE'
+                   DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+                   MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+                   MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+
+       LOAD-CRITERIA.
+           MOVE 0 TO CRITERIA-COUNT
+           PERFORM UNTIL CRITERIA-FILE-STATUS = 10
+              READ CRITERIA-FILE
+                 AT END MOVE 10 TO CRITERIA-FILE-STATUS
+              NOT AT END
+                 IF CRITERIA-COUNT < 20
+                    ADD 1 TO CRITERIA-COUNT
+                    MOVE CRITERIA-MAJOR TO CRIT-MAJOR(CRITERIA-COUNT)
+                    MOVE CRITERIA-MIN-CREDITS
+                       TO CRIT-MIN-CREDITS(CRITERIA-COUNT)
+                 END-IF
+              END-READ
+           END-PERFORM.
+
+       EVALUATE-CRITERIA.
+           MOVE 'N' TO SELECTED-SWITCH
+           IF NOT STANDING-PROBATION AND NOT STANDING-SUSPENDED
+              PERFORM VARYING CRIT-IDX FROM 1 BY 1
+                      UNTIL CRIT-IDX > CRITERIA-COUNT
+                         OR CARD-IS-SELECTED
+                 IF (CRIT-MAJOR(CRIT-IDX) = SPACES OR
+                     CRIT-MAJOR(CRIT-IDX) = CARD-MAJOR)   AND
+                    CARD-CREDITS >= CRIT-MIN-CREDITS(CRIT-IDX)
+                    MOVE 'Y' TO SELECTED-SWITCH
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       DETERMINE-REJECT-REASON.
+           MOVE SPACES TO EXCP-REASON-TEXT
+           IF STANDING-PROBATION OR STANDING-SUSPENDED
+              STRING 'ACAD STANDING (' DELIMITED BY SIZE
+                     CARD-STANDING       DELIMITED BY SIZE
+                     ') DISQUALIFIES'    DELIMITED BY SIZE
+                INTO EXCP-REASON-TEXT
+           ELSE
+              MOVE 999 TO REQUIRED-CREDITS
+              PERFORM VARYING CRIT-IDX FROM 1 BY 1
+                      UNTIL CRIT-IDX > CRITERIA-COUNT
+                 IF CRIT-MAJOR(CRIT-IDX) = CARD-MAJOR
+                    MOVE CRIT-MIN-CREDITS(CRIT-IDX) TO REQUIRED-CREDITS
+                 END-IF
+              END-PERFORM
+              IF REQUIRED-CREDITS = 999
+                 PERFORM VARYING CRIT-IDX FROM 1 BY 1
+                         UNTIL CRIT-IDX > CRITERIA-COUNT
+                    IF CRIT-MAJOR(CRIT-IDX) = SPACES
+                       MOVE CRIT-MIN-CREDITS(CRIT-IDX)
+                          TO REQUIRED-CREDITS
+                    END-IF
+                 END-PERFORM
+              END-IF
+              MOVE REQUIRED-CREDITS TO DISPLAY-REQ-CREDITS
+              STRING 'CREDITS BELOW THRESHOLD (NEEDS '
+                         DELIMITED BY SIZE
+                     DISPLAY-REQ-CREDITS DELIMITED BY SIZE
+                     ')'
+                         DELIMITED BY SIZE
+                INTO EXCP-REASON-TEXT
+           END-IF.
+
        PROCESS-CARDS.
            ADD 1 TO RECS-READ.
 
-           IF (CARD-CREDITS  >= 100 )         OR
-              (CARD-CREDITS  >= 80            AND
-               CARD-MAJOR     = 'DOCTOR')     OR
-              (CARD-CREDITS  >= 90            AND
-               CARD-MAJOR     = 'ARCHITECT')  OR
-              (CARD-MAJOR     = 'NUCPHY')     THEN
-      *     IF (CARD-CREDITS > 115)       OR
-      *        (CARD-MAJOR   = 'NUCPHY')   OR
-      *        (CARD-CREDITS > 100         AND
-      *        (CARD-MAJOR   = 'ARCHITECT' OR = 'DOCTOR')) OR
-      *        (CARD-MAJOR   = 'IT'        AND  CARD-CREDITS >= 109)
-              PERFORM PROCESS-SELECTED-RECORDS
-              IF MAX < CARD-CREDITS THEN
-                 MOVE CARD-CREDITS TO MAX
-              END-IF
-              IF MIN > CARD-CREDITS THEN
-                 MOVE CARD-CREDITS TO MIN
-              END-IF
+           IF CARD-CREDITS IS NOT NUMERIC
+              PERFORM WRITE-REJECTED-CARD
+           ELSE
+              PERFORM EVALUATE-CRITERIA
+              IF CARD-IS-SELECTED
+                 PERFORM PROCESS-SELECTED-RECORDS
+                 IF MAX < CARD-CREDITS THEN
+                    MOVE CARD-CREDITS TO MAX
+                 END-IF
+                 IF MIN > CARD-CREDITS THEN
+                    MOVE CARD-CREDITS TO MIN
+                 END-IF
 
-              ADD CARD-CREDITS TO SUM-CREDITS
+                 ADD CARD-CREDITS TO SUM-CREDITS
 
-      *        PERFORM CALCULATE-PRPOFESSION
-              PERFORM EVALUATE-PROFESSIONS
+      *           PERFORM CALCULATE-PRPOFESSION
+                 PERFORM EVALUATE-PROFESSIONS
 
-           ELSE
+              ELSE
 
-              PERFORM PROCESS-NOT-SELECTED-RECORDS
-              IF MAX < CARD-CREDITS THEN
-                 MOVE CARD-CREDITS TO MAX
-              END-IF
-              IF MIN > CARD-CREDITS THEN
-                 MOVE CARD-CREDITS TO MIN
-              END-IF
-              ADD CARD-CREDITS TO SUM-CREDITS
+                 PERFORM DETERMINE-REJECT-REASON
+                 PERFORM PROCESS-NOT-SELECTED-RECORDS
+                 IF MAX < CARD-CREDITS THEN
+                    MOVE CARD-CREDITS TO MAX
+                 END-IF
+                 IF MIN > CARD-CREDITS THEN
+                    MOVE CARD-CREDITS TO MIN
+                 END-IF
+                 ADD CARD-CREDITS TO SUM-CREDITS
 
-      *        PERFORM CALCULATE-PRPOFESSION
-              PERFORM EVALUATE-PROFESSIONS
+      *           PERFORM CALCULATE-PRPOFESSION
+                 PERFORM EVALUATE-PROFESSIONS
 
+              END-IF
            END-IF
 
            READ CARD-FILEN
@@ -206,6 +444,24 @@
        PROCESS-CARDS-EXIT.
            EXIT.
 
+       WRITE-REJECTED-CARD.
+           ADD 1 TO RECS-REJECTED
+           MOVE SPACES              TO   REJECT-PRINT-LINE
+           MOVE CARD-NAME           TO   REJECT-NAME
+           MOVE CARD-CREDITS        TO   REJECT-CREDITS-RAW
+           MOVE CARD-MAJOR          TO   REJECT-MAJOR
+           MOVE 'NOT NUMBER'        TO   REJECT-REASON
+           MOVE X'0D0A'             TO   REJECT-CRLF
+           WRITE REJECT-PRINT-LINE
+           IF REJECT-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING OUTPUT FILE:REJECT-FILE!!!'
+              DISPLAY 'STATUS-CODE=' REJECT-FILE-STATUS
+              MOVE 'REJECT-FILE' TO LOG-FILE-NAME-WS
+              MOVE REJECT-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
+              GO TO STOPRUN
+           END-IF
+           .
        PROCESS-SELECTED-RECORDS.
            ADD   1  TO   RECS-WRITTEN
            ADD   1  TO   COUNT-10-W
@@ -251,9 +507,14 @@
            IF PRINT-FILE-STATUS NOT = 0
               DISPLAY '***ERROR WRITING OUTPUT FILE:PRINT-FILE!!!'
               DISPLAY 'STATUS-CODE=' PRINT-FILE-STATUS
+              MOVE 'PRINT-FILE' TO LOG-FILE-NAME-WS
+              MOVE PRINT-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO STOPRUN
            END-IF
 
+           PERFORM WRITE-CSV-RECORD
+
            IF COUNT-10-W = 5 THEN
               MOVE 0       TO  COUNT-10-W
               MOVE SPACES  TO  PRINT-LINE
@@ -263,6 +524,28 @@
       *                                        2 LINE
            END-IF .
 
+       WRITE-CSV-RECORD.
+           MOVE CARD-CREDITS TO CSV-CREDITS-EDIT
+           MOVE SPACES TO CSV-LINE
+           STRING FUNCTION TRIM(CARD-NAME)    DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-CREDITS-EDIT)
+                                               DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(CARD-MAJOR)   DELIMITED BY SIZE
+                  X'0D0A'                     DELIMITED BY SIZE
+             INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE
+           IF CSV-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING OUTPUT FILE:CSV-FILE!!!'
+              DISPLAY 'STATUS-CODE=' CSV-FILE-STATUS
+              MOVE 'CSV-FILE' TO LOG-FILE-NAME-WS
+              MOVE CSV-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
+              GO TO STOPRUN
+           END-IF.
+
        PROCESS-NOT-SELECTED-RECORDS.
            ADD 1  TO   RECS-NOT-CHOSEN
            ADD 1  TO   COUNT-10-NW
@@ -273,6 +556,7 @@
               MOVE 'NAME'          TO   PRINT-NAME-EXCP
               MOVE 'CREDITS'       TO   PRINT-CREDITS-EXCP
               MOVE 'PROFESSION'    TO   PRINT-MAJOR-EXCP
+              MOVE 'REASON'        TO   PRINT-REASON-EXCP
               MOVE 'DATE:'         TO   EXCP-DATE-LIT
               MOVE FUNCTION
                 CURRENT-DATE(7:2)   TO   EXCP-CURRENT-DATE(1:2)
@@ -300,11 +584,15 @@
            MOVE CARD-NAME    TO   PRINT-NAME-EXCP
            MOVE CARD-CREDITS TO   PRINT-CREDITS-EXCP
            MOVE CARD-MAJOR   TO   PRINT-MAJOR-EXCP
+           MOVE EXCP-REASON-TEXT TO PRINT-REASON-EXCP
            MOVE X'0D0A'      TO   PRINT-CRLF-EXCP
            WRITE PRINT-LINE-EXCP
            IF EXCP-FILE-STATUS NOT = 0
               DISPLAY '***ERROR WRITING OUTPUT FILE:EXCP-FILE!!!'
               DISPLAY 'STATUS-CODE=' EXCP-FILE-STATUS
+              MOVE 'EXCP-FILE' TO LOG-FILE-NAME-WS
+              MOVE EXCP-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO STOPRUN
            END-IF
 
@@ -316,6 +604,19 @@
            END-IF.
 
        PRINT-STATS-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-DATE-STAMP(1:2)
+           MOVE '-' TO RUN-DATE-STAMP(3:1)
+           MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-DATE-STAMP(4:2)
+           MOVE '-' TO RUN-DATE-STAMP(6:1)
+           MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-DATE-STAMP(7:4)
+           MOVE ALL '='              TO  STATS-LINE
+           MOVE X'0D0A'              TO  PRINT-CRLF-S
+           WRITE STATS-LINE
+           MOVE SPACES               TO  STATS-LINE
+           MOVE 'RUN DATE'           TO  FEATURE
+           MOVE RUN-DATE-STAMP       TO  RECORDSSIZE
+           MOVE X'0D0A'              TO  PRINT-CRLF-S
+           WRITE STATS-LINE
            MOVE SPACES               TO  STATS-LINE
            MOVE 'RECORDS READ'       TO  FEATURE
            MOVE RECS-READ            TO  RECORDSSIZE
@@ -386,6 +687,9 @@
            IF STATS-FILE-STATUS NOT = 0
               DISPLAY '***ERROR WRITING OUTPUT FILE:STAS-FILE!!!'
               DISPLAY 'STATUS-CODE=' STATS-FILE-STATUS
+              MOVE 'STATS-FILE' TO LOG-FILE-NAME-WS
+              MOVE STATS-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO STOPRUN
            END-IF.
 
@@ -426,4 +730,24 @@
            DISPLAY '*** PROCESS-FILE-A'.
        PROCESS-FILE-A-EXIT.
            EXIT.
+
+       LOG-FILE-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-FILE-STATUS = 35
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF ERROR-LOG-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: ERROR-LOG-FILE'
+               DISPLAY 'STATUS-CODE=' ERROR-LOG-FILE-STATUS
+           ELSE
+               MOVE SPACES          TO ERROR-LOG-LINE
+               MOVE 'FIG18PLAST'    TO ERRLOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ERRLOG-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO ERRLOG-RUN-TIME
+               MOVE LOG-FILE-NAME-WS   TO ERRLOG-FILE-NAME
+               MOVE LOG-STATUS-CODE-WS TO ERRLOG-STATUS-CODE
+               MOVE X'0D0A'            TO ERRLOG-CRLF
+               WRITE ERROR-LOG-LINE
+               CLOSE ERROR-LOG-FILE
+           END-IF.
        END PROGRAM FIG18.
