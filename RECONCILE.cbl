@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-FILE ASSIGN TO DISK
+               FILE STATUS IS RECON-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO DISK
+               FILE STATUS IS RECON-REPORT-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO DISK
+               FILE STATUS IS ERROR-LOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS RECON-LINE.
+       01  RECON-LINE.
+           05 RECON-PROGRAM-NAME     PIC X(12).
+           05 FILLER                 PIC X(02).
+           05 RECON-RUN-DATE         PIC X(08).
+           05 FILLER                 PIC X(02).
+           05 RECON-AMOUNT           PIC 9(10)V99.
+           05 RECON-CRLF             PIC X(02).
+
+       FD  RECON-REPORT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS RECON-REPORT-LINE.
+       01  RECON-REPORT-LINE.
+           05 RECON-REPORT-TEXT      PIC X(78).
+           05 RECON-REPORT-CRLF      PIC X(02).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS ERROR-LOG-LINE.
+       01  ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM-NAME    PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-DATE        PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-TIME        PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-FILE-NAME       PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-STATUS-CODE     PIC X(02).
+           05 ERRLOG-CRLF            PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01  RECON-FILE-STATUS              PIC 9(02) VALUE ZERO.
+       01  RECON-REPORT-FILE-STATUS       PIC 9(02) VALUE ZERO.
+       01  ERROR-LOG-FILE-STATUS          PIC 9(02) VALUE ZERO.
+       01  LOG-FILE-NAME-WS               PIC X(20) VALUE SPACES.
+       01  LOG-STATUS-CODE-WS             PIC X(02) VALUE SPACES.
+       01  DATA-REMAINS-SWITCH            PIC X(02) VALUE SPACES.
+           88 NO-MORE-DATA                  VALUE 'NO'.
+       01  PAYROLL-NET-TOTAL              PIC 9(10)V99 VALUE 0.
+       01  CASH-DISBURSED-TOTAL           PIC 9(10)V99 VALUE 0.
+       01  PAYROLL-RUN-DATE               PIC X(08) VALUE SPACES.
+       01  CASH-RUN-DATE                  PIC X(08) VALUE SPACES.
+       01  VARIANCE-AMOUNT                PIC S9(10)V99 VALUE 0.
+       01  VARIANCE-PCT                   PIC S9(04)V99 VALUE 0.
+       01  DISPLAY-PAYROLL-TOTAL          PIC ZZZZZZZZZ9.99.
+       01  DISPLAY-CASH-TOTAL             PIC ZZZZZZZZZ9.99.
+       01  DISPLAY-VARIANCE-AMOUNT        PIC -ZZZZZZZZZ9.99.
+       01  DISPLAY-VARIANCE-PCT           PIC -ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM READ-RECON-RECORDS
+           PERFORM COMPUTE-VARIANCE
+           PERFORM WRITE-RECONCILIATION-REPORT
+           PERFORM FINISH.
+
+       OPEN-FILES.
+           OPEN INPUT RECON-FILE
+           IF RECON-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING INPUT FILE: RECON-FILE'
+               DISPLAY 'STATUS-CODE=' RECON-FILE-STATUS
+               MOVE 'RECON-FILE' TO LOG-FILE-NAME-WS
+               MOVE RECON-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               MOVE 55 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF RECON-REPORT-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: RECON-REPORT-FILE'
+               DISPLAY 'STATUS-CODE=' RECON-REPORT-FILE-STATUS
+               MOVE 'RECON-REPORT-FILE' TO LOG-FILE-NAME-WS
+               MOVE RECON-REPORT-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+               MOVE 55 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-RECON-RECORDS.
+           READ RECON-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ
+           PERFORM UNTIL NO-MORE-DATA
+               EVALUATE RECON-PROGRAM-NAME
+                   WHEN 'PAYROLLS'
+                       MOVE RECON-AMOUNT   TO PAYROLL-NET-TOTAL
+                       MOVE RECON-RUN-DATE TO PAYROLL-RUN-DATE
+                   WHEN 'ATMTRANS'
+                       MOVE RECON-AMOUNT   TO CASH-DISBURSED-TOTAL
+                       MOVE RECON-RUN-DATE TO CASH-RUN-DATE
+               END-EVALUATE
+               READ RECON-FILE
+                   AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM.
+
+       COMPUTE-VARIANCE.
+           COMPUTE VARIANCE-AMOUNT =
+               PAYROLL-NET-TOTAL - CASH-DISBURSED-TOTAL
+           IF CASH-DISBURSED-TOTAL = 0
+               MOVE 0 TO VARIANCE-PCT
+           ELSE
+               COMPUTE VARIANCE-PCT ROUNDED =
+                   (VARIANCE-AMOUNT * 100) / CASH-DISBURSED-TOTAL
+           END-IF.
+
+       WRITE-RECONCILIATION-REPORT.
+           MOVE PAYROLL-NET-TOTAL    TO DISPLAY-PAYROLL-TOTAL
+           MOVE CASH-DISBURSED-TOTAL TO DISPLAY-CASH-TOTAL
+           MOVE VARIANCE-AMOUNT      TO DISPLAY-VARIANCE-AMOUNT
+           MOVE VARIANCE-PCT         TO DISPLAY-VARIANCE-PCT
+
+           DISPLAY 'PAYROLL/ATMTRANS RECONCILIATION'
+           DISPLAY 'PAYROLLS RUN DATE:     ' PAYROLL-RUN-DATE
+           DISPLAY 'ATMTRANS RUN DATE:     ' CASH-RUN-DATE
+           DISPLAY 'TOTAL NET PAYROLL:     ' DISPLAY-PAYROLL-TOTAL
+           DISPLAY 'TOTAL CASH DISBURSED:  ' DISPLAY-CASH-TOTAL
+           DISPLAY 'VARIANCE:              ' DISPLAY-VARIANCE-AMOUNT
+           DISPLAY 'VARIANCE PERCENT:      ' DISPLAY-VARIANCE-PCT
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING 'PAYROLLS NET=' DELIMITED BY SIZE
+                  DISPLAY-PAYROLL-TOTAL DELIMITED BY SIZE
+                  ' ATMTRANS CASH=' DELIMITED BY SIZE
+                  DISPLAY-CASH-TOTAL DELIMITED BY SIZE
+                  ' VARIANCE=' DELIMITED BY SIZE
+                  DISPLAY-VARIANCE-AMOUNT DELIMITED BY SIZE
+             INTO RECON-REPORT-TEXT
+           MOVE X'0D0A' TO RECON-REPORT-CRLF
+           WRITE RECON-REPORT-LINE
+           IF RECON-REPORT-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR WRITING OUTPUT FILE: RECON-REPORT-FILE'
+               DISPLAY 'STATUS-CODE=' RECON-REPORT-FILE-STATUS
+               MOVE 'RECON-REPORT-FILE' TO LOG-FILE-NAME-WS
+               MOVE RECON-REPORT-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           END-IF
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           IF VARIANCE-AMOUNT = 0
+               MOVE 'RECONCILED: NO DIFFERENCE' TO RECON-REPORT-TEXT
+           ELSE
+               MOVE 'NOT RECONCILED: AMOUNTS DO NOT MATCH'
+                   TO RECON-REPORT-TEXT
+               MOVE 55 TO RETURN-CODE
+           END-IF
+           MOVE X'0D0A' TO RECON-REPORT-CRLF
+           WRITE RECON-REPORT-LINE
+           IF RECON-REPORT-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR WRITING OUTPUT FILE: RECON-REPORT-FILE'
+               DISPLAY 'STATUS-CODE=' RECON-REPORT-FILE-STATUS
+               MOVE 'RECON-REPORT-FILE' TO LOG-FILE-NAME-WS
+               MOVE RECON-REPORT-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       LOG-FILE-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-FILE-STATUS = 35
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF ERROR-LOG-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: ERROR-LOG-FILE'
+               DISPLAY 'STATUS-CODE=' ERROR-LOG-FILE-STATUS
+           ELSE
+               MOVE SPACES          TO ERROR-LOG-LINE
+               MOVE 'RECONCILE'     TO ERRLOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ERRLOG-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO ERRLOG-RUN-TIME
+               MOVE LOG-FILE-NAME-WS   TO ERRLOG-FILE-NAME
+               MOVE LOG-STATUS-CODE-WS TO ERRLOG-STATUS-CODE
+               MOVE X'0D0A'            TO ERRLOG-CRLF
+               WRITE ERROR-LOG-LINE
+               CLOSE ERROR-LOG-FILE
+           END-IF.
+
+       FINISH.
+           CLOSE RECON-FILE
+                 RECON-REPORT-FILE
+           STOP RUN.
+       END PROGRAM RECONCILE.
