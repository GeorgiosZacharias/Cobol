@@ -1,85 +1,254 @@
-
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. 1DSORT.
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-      *
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01  MYAREA              PIC X(20) VALUE '57663311442205748396'.
-       01  ONE-TABLE.
-           05  TABLE-POS OCCURS 10 TIMES  PIC 99 .
-       01  IDI                           PIC 9(2).
-       01  IDJ                           PIC 9(2).
-       01  TABLE-SUM                     PIC 9(4) VALUE 0.
-       01  TABLE-MAX                     PIC 9(3) VALUE 0.
-       01  TABLE-MIN                     PIC 9(3) VALUE 99.
-       01  TABLE-AVG                     PIC 99V9 VALUE 0.
-       01  TEMP                          PIC 99 VALUE 1.
-       01  TEMP-SORT                     PIC 99 VALUE 0  .
-      *-----------------------
-       PROCEDURE DIVISION.
-      *
-       MAIN-PROCEDURE.
-           INITIALIZE ONE-TABLE.
-           PERFORM PROCESS-TABLE.
-           PERFORM CALCULATIONS-TABLE.
-           PERFORM SORT-TABLE.
-           PERFORM DISPLAY-SORTED.
-           PERFORM FINISH.
-       PROCESS-TABLE.
-           DISPLAY '------------------------------------------------'
-           DISPLAY '***DISPLAY INTERNAL TABLE CONTENTS ***'
-           DISPLAY '------------------------------------------------'
-           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI>10
-               MOVE MYAREA(TEMP:2) TO TABLE-POS(IDI)
-               ADD 2 TO TEMP
-               DISPLAY 'ENTRY' IDI '-->'  TABLE-POS(IDI)
-           END-PERFORM.
-       CALCULATIONS-TABLE.
-           DISPLAY '------------------------------------------------'
-           DISPLAY '***FIND AVERANGE, MIN & MAX NUMBERS OF ITABLE***'
-           DISPLAY '------------------------------------------------'
-           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI>10
-               ADD TABLE-POS(IDI) TO TABLE-SUM
-               IF  TABLE-POS(IDI)>TABLE-MAX
-                   MOVE TABLE-POS(IDI) TO TABLE-MAX
-               END-IF
-               IF  TABLE-POS(IDI)<TABLE-MIN
-                   MOVE TABLE-POS(IDI) TO TABLE-MIN
-               END-IF
-           END-PERFORM
-           COMPUTE TABLE-AVG = TABLE-SUM / (IDI - 1)
-           DISPLAY '***AVERAGE =' TABLE-AVG
-           DISPLAY '***MIN =' TABLE-MIN
-           DISPLAY '***MAX =' TABLE-MAX.
-       SORT-TABLE.
-           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > 9
-            PERFORM VARYING IDJ FROM IDI BY 1 UNTIL IDJ > 10
-                IF TABLE-POS(IDI) > TABLE-POS(IDJ)
-                    MOVE TABLE-POS(IDI) TO TEMP-SORT
-                    MOVE TABLE-POS(IDJ) TO TABLE-POS(IDI)
-                    MOVE TEMP-SORT TO TABLE-POS(IDJ)
-                END-IF
-            END-PERFORM
-           END-PERFORM.
-
-       DISPLAY-SORTED.
-           DISPLAY '------------------------------------------------'
-           DISPLAY '***DISPLAY ITABLE(SORTED) CONTENTS ***'
-           DISPLAY '------------------------------------------------'
-
-           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI>10
-               DISPLAY 'ENTRY' IDI '-->' TABLE-POS(IDI)
-           END-PERFORM.
-       FINISH.
-           STOP RUN.
-
-       END PROGRAM 1DSORT.
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. 1DSORT.
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-INPUT-FILE ASSIGN TO DISK
+             FILE STATUS IS SORT-INPUT-FILE-STATUS.
+
+           SELECT SORT-PARM-FILE ASSIGN TO DISK
+             FILE STATUS IS SORT-PARM-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO DISK
+             FILE STATUS IS ERROR-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD  SORT-INPUT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 4 CHARACTERS
+           DATA RECORD IS SORT-INPUT-REC.
+       01  SORT-INPUT-REC.
+           05  SORT-VALUE          PIC 9(002).
+           05  SORT-INPUT-CRLF     PIC X(002).
+
+       FD  SORT-PARM-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 3 CHARACTERS
+           DATA RECORD IS SORT-PARM-REC.
+       01  SORT-PARM-REC.
+           05  SORT-DIRECTION-CODE PIC X(001).
+           05  SORT-PARM-CRLF      PIC X(002).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS ERROR-LOG-LINE.
+       01  ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM-NAME    PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-DATE        PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-TIME        PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-FILE-NAME       PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-STATUS-CODE     PIC X(02).
+           05 ERRLOG-CRLF            PIC X(02).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  SORT-INPUT-FILE-STATUS        PIC 99.
+       01  SORT-PARM-FILE-STATUS         PIC 99.
+       01  ERROR-LOG-FILE-STATUS         PIC 9(02) VALUE ZERO.
+       01  LOG-FILE-NAME-WS              PIC X(20) VALUE SPACES.
+       01  LOG-STATUS-CODE-WS            PIC X(02) VALUE SPACES.
+       01  MAX-ENTRIES                   PIC 9(3) VALUE 500.
+       01  ONE-TABLE.
+           05  TABLE-POS OCCURS 500 TIMES  PIC 99 .
+       01  TABLE-COUNT                  PIC 9(3) VALUE 0.
+       01  IDI                           PIC 9(3).
+       01  IDJ                           PIC 9(3).
+       01  IDK                           PIC 9(3).
+       01  TABLE-SUM                     PIC 9(5) VALUE 0.
+       01  TABLE-MAX                     PIC 9(3) VALUE 0.
+       01  TABLE-MIN                     PIC 9(3) VALUE 99.
+       01  TABLE-AVG                     PIC 99V9 VALUE 0.
+       01  TEMP-SORT                     PIC 99 VALUE 0  .
+       01  DATA-REMAINS-SWITCH           PIC X(002) VALUE SPACES.
+           88  NO-MORE-DATA              VALUE 'NO'.
+       01  SORT-DIRECTION-SWITCH         PIC X(001) VALUE 'A'.
+           88  SORT-DESCENDING           VALUE 'D'.
+       01  DUP-RUN-COUNT                 PIC 9(3) VALUE 0.
+       01  DUP-FOUND-SWITCH              PIC X(001) VALUE 'N'.
+           88  DUPLICATES-FOUND          VALUE 'Y'.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCEDURE.
+           INITIALIZE ONE-TABLE.
+           PERFORM LOAD-SORT-DIRECTION.
+           PERFORM PROCESS-TABLE.
+           PERFORM CALCULATIONS-TABLE.
+           PERFORM SORT-TABLE.
+           PERFORM DISPLAY-SORTED.
+           PERFORM DISPLAY-DUPLICATES.
+           PERFORM FINISH.
+
+       LOAD-SORT-DIRECTION.
+           OPEN INPUT SORT-PARM-FILE.
+           IF SORT-PARM-FILE-STATUS = 0
+              READ SORT-PARM-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE SORT-DIRECTION-CODE TO SORT-DIRECTION-SWITCH
+              END-READ
+              CLOSE SORT-PARM-FILE
+           END-IF.
+
+       PROCESS-TABLE.
+           DISPLAY '------------------------------------------------'
+           DISPLAY '***DISPLAY INTERNAL TABLE CONTENTS ***'
+           DISPLAY '------------------------------------------------'
+           OPEN INPUT SORT-INPUT-FILE.
+           IF SORT-INPUT-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR OPENING INPUT FILE:SORT-INPUT-FILE!!!'
+              DISPLAY 'STATUS-CODE=' SORT-INPUT-FILE-STATUS
+              MOVE 'SORT-INPUT-FILE' TO LOG-FILE-NAME-WS
+              MOVE SORT-INPUT-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
+              GO TO PROCESS-TABLE-EXIT.
+           READ SORT-INPUT-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ
+           PERFORM UNTIL NO-MORE-DATA
+               IF TABLE-COUNT < MAX-ENTRIES
+                   ADD 1 TO TABLE-COUNT
+                   MOVE SORT-VALUE TO TABLE-POS(TABLE-COUNT)
+                   DISPLAY 'ENTRY' TABLE-COUNT '-->' SORT-VALUE
+               END-IF
+               READ SORT-INPUT-FILE
+                   AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM
+           CLOSE SORT-INPUT-FILE.
+       PROCESS-TABLE-EXIT.
+           EXIT.
+       CALCULATIONS-TABLE.
+           DISPLAY '------------------------------------------------'
+           DISPLAY '***FIND AVERANGE, MIN & MAX NUMBERS OF ITABLE***'
+           DISPLAY '------------------------------------------------'
+           IF TABLE-COUNT = 0
+               DISPLAY '***NO RECORDS READ FROM SORT-INPUT-FILE'
+               GO TO CALCULATIONS-TABLE-EXIT
+           END-IF
+           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI>TABLE-COUNT
+               ADD TABLE-POS(IDI) TO TABLE-SUM
+               IF  TABLE-POS(IDI)>TABLE-MAX
+                   MOVE TABLE-POS(IDI) TO TABLE-MAX
+               END-IF
+               IF  TABLE-POS(IDI)<TABLE-MIN
+                   MOVE TABLE-POS(IDI) TO TABLE-MIN
+               END-IF
+           END-PERFORM
+           COMPUTE TABLE-AVG = TABLE-SUM / TABLE-COUNT
+           DISPLAY '***AVERAGE =' TABLE-AVG
+           DISPLAY '***MIN =' TABLE-MIN
+           DISPLAY '***MAX =' TABLE-MAX.
+       CALCULATIONS-TABLE-EXIT.
+           EXIT.
+       SORT-TABLE.
+           IF TABLE-COUNT < 2
+               GO TO SORT-TABLE-EXIT
+           END-IF
+           COMPUTE IDK = TABLE-COUNT - 1
+           IF SORT-DESCENDING
+               PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > IDK
+                PERFORM VARYING IDJ FROM IDI BY 1
+                        UNTIL IDJ > TABLE-COUNT
+                    IF TABLE-POS(IDI) < TABLE-POS(IDJ)
+                        MOVE TABLE-POS(IDI) TO TEMP-SORT
+                        MOVE TABLE-POS(IDJ) TO TABLE-POS(IDI)
+                        MOVE TEMP-SORT TO TABLE-POS(IDJ)
+                    END-IF
+                END-PERFORM
+               END-PERFORM
+           ELSE
+               PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI > IDK
+                PERFORM VARYING IDJ FROM IDI BY 1
+                        UNTIL IDJ > TABLE-COUNT
+                    IF TABLE-POS(IDI) > TABLE-POS(IDJ)
+                        MOVE TABLE-POS(IDI) TO TEMP-SORT
+                        MOVE TABLE-POS(IDJ) TO TABLE-POS(IDI)
+                        MOVE TEMP-SORT TO TABLE-POS(IDJ)
+                    END-IF
+                END-PERFORM
+               END-PERFORM
+           END-IF.
+       SORT-TABLE-EXIT.
+           EXIT.
+
+       DISPLAY-SORTED.
+           DISPLAY '------------------------------------------------'
+           IF SORT-DESCENDING
+               DISPLAY '***ITABLE(SORTED DESCENDING) CONTENTS ***'
+           ELSE
+               DISPLAY '***ITABLE(SORTED ASCENDING) CONTENTS ***'
+           END-IF
+           DISPLAY '------------------------------------------------'
+
+           PERFORM VARYING IDI FROM 1 BY 1 UNTIL IDI>TABLE-COUNT
+               DISPLAY 'ENTRY' IDI '-->' TABLE-POS(IDI)
+           END-PERFORM.
+
+       DISPLAY-DUPLICATES.
+           DISPLAY '------------------------------------------------'
+           DISPLAY '***DUPLICATE VALUES ***'
+           DISPLAY '------------------------------------------------'
+           IF TABLE-COUNT < 2
+               DISPLAY '***NO DUPLICATES (LESS THAN 2 ENTRIES)'
+               GO TO DISPLAY-DUPLICATES-EXIT
+           END-IF
+           MOVE 1 TO DUP-RUN-COUNT
+           PERFORM VARYING IDI FROM 2 BY 1 UNTIL IDI > TABLE-COUNT
+               IF TABLE-POS(IDI) = TABLE-POS(IDI - 1)
+                   ADD 1 TO DUP-RUN-COUNT
+               ELSE
+                   IF DUP-RUN-COUNT > 1
+                       DISPLAY 'VALUE ' TABLE-POS(IDI - 1)
+                               ' APPEARS ' DUP-RUN-COUNT ' TIMES'
+                       MOVE 'Y' TO DUP-FOUND-SWITCH
+                   END-IF
+                   MOVE 1 TO DUP-RUN-COUNT
+               END-IF
+           END-PERFORM
+           IF DUP-RUN-COUNT > 1
+               DISPLAY 'VALUE ' TABLE-POS(TABLE-COUNT)
+                       ' APPEARS ' DUP-RUN-COUNT ' TIMES'
+               MOVE 'Y' TO DUP-FOUND-SWITCH
+           END-IF
+           IF NOT DUPLICATES-FOUND
+               DISPLAY '***NO DUPLICATE VALUES FOUND'
+           END-IF.
+       DISPLAY-DUPLICATES-EXIT.
+           EXIT.
+
+       LOG-FILE-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-FILE-STATUS = 35
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF ERROR-LOG-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: ERROR-LOG-FILE'
+               DISPLAY 'STATUS-CODE=' ERROR-LOG-FILE-STATUS
+           ELSE
+               MOVE SPACES          TO ERROR-LOG-LINE
+               MOVE '1DSORT'        TO ERRLOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ERRLOG-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO ERRLOG-RUN-TIME
+               MOVE LOG-FILE-NAME-WS   TO ERRLOG-FILE-NAME
+               MOVE LOG-STATUS-CODE-WS TO ERRLOG-STATUS-CODE
+               MOVE X'0D0A'            TO ERRLOG-CRLF
+               WRITE ERROR-LOG-LINE
+               CLOSE ERROR-LOG-FILE
+           END-IF.
+
+       FINISH.
+           STOP RUN.
+
+       END PROGRAM 1DSORT.
