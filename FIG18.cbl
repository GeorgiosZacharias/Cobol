@@ -13,13 +13,23 @@
 
            SELECT EXCP-FILE ASSIGN TO DISK
              FILE STATUS IS EXCP-FILE-STATUS.
-           SELECT STATS-FILE ASSIGN TO DISK
-             FILE STATUS IS STATS-FILE.
+
+           SELECT CRITERIA-FILE ASSIGN TO DISK
+             FILE STATUS IS CRITERIA-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO DISK
+             FILE STATUS IS REJECT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO DISK
+             FILE STATUS IS AUDIT-TRAIL-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO DISK
+             FILE STATUS IS ERROR-LOG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  CARD-FILEN
       *     LABEL RECORD IS OMITTED
-           RECORD CONTAINS 44 CHARACTERS
+           RECORD CONTAINS 47 CHARACTERS
            DATA RECORD IS CARD-IN.
        01  CARD-IN.
            05  CARD-NAME           PIC A(025).
@@ -27,6 +37,8 @@
            05  CARD-CREDITS        PIC 9(003).
            05  FILLER              PIC X(001).
            05  CARD-MAJOR          PIC A(012).
+           05  FILLER              PIC X(001).
+           05  CARD-STANDING       PIC X(002).
            05  CRLF                PIC X(002).
 
        FD  PRINT-FILE
@@ -56,10 +68,83 @@
            05  PRINT-PROFESSION-CP    PIC A(012).
            05  PRINT-CRLF-CP          PIC X(002).
 
+       FD  CRITERIA-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS CRITERIA-REC.
+       01  CRITERIA-REC.
+           05  CRITERIA-MAJOR         PIC X(012).
+           05  CRITERIA-MIN-CREDITS   PIC 9(003).
+           05  CRITERIA-CRLF          PIC X(002).
+
+       FD  REJECT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 59 CHARACTERS
+           DATA RECORD IS REJECT-PRINT-LINE.
+       01  REJECT-PRINT-LINE.
+           05  REJECT-NAME            PIC X(025).
+           05  FILLER                 PIC X(002).
+           05  REJECT-CREDITS-RAW     PIC X(003).
+           05  FILLER                 PIC X(002).
+           05  REJECT-MAJOR           PIC X(012).
+           05  REJECT-REASON          PIC X(013).
+           05  REJECT-CRLF            PIC X(002).
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE.
+           05 AUDIT-PROGRAM-NAME     PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-DATE         PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RUN-TIME         PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-READ        PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-WRITTEN     PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RECS-REJECTED    PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 AUDIT-RETURN-CODE      PIC 9(03).
+           05 AUDIT-CRLF             PIC X(02).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS ERROR-LOG-LINE.
+       01  ERROR-LOG-LINE.
+           05 ERRLOG-PROGRAM-NAME    PIC X(12).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-DATE        PIC X(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-RUN-TIME        PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-FILE-NAME       PIC X(20).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 ERRLOG-STATUS-CODE     PIC X(02).
+           05 ERRLOG-CRLF            PIC X(02).
+
        WORKING-STORAGE SECTION.
+       01  ERROR-LOG-FILE-STATUS    PIC 99.
+       01  LOG-FILE-NAME-WS         PIC X(20) VALUE SPACES.
+       01  LOG-STATUS-CODE-WS       PIC X(02) VALUE SPACES.
        01  CARD-FILEN-STATUS        PIC 99.
        01  PRINT-FILE-STATUS       PIC 99.
        01  EXCP-FILE-STATUS        PIC 99.
+       01  CRITERIA-FILE-STATUS    PIC 99.
+       01  REJECT-FILE-STATUS      PIC 99.
+       01  AUDIT-TRAIL-FILE-STATUS PIC 99.
+       01  RECS-REJECTED           PIC 9(002) VALUE 0.
+       01  CRITERIA-TABLE.
+           05  CRITERIA-ENTRY OCCURS 20 TIMES.
+               10  CRIT-MAJOR          PIC X(012).
+               10  CRIT-MIN-CREDITS    PIC 9(003).
+       01  CRITERIA-COUNT           PIC 9(002) VALUE 0.
+       01  CRIT-IDX                 PIC 9(002).
+       01  SELECTED-SWITCH          PIC X(001) VALUE 'N'.
+           88 CARD-IS-SELECTED      VALUE 'Y'.
        01  DATA-REMAINS-SWITCH     PIC X(002)    VALUE SPACES.
            88 NO-MORE-DATA         VALUE 'NO'.
        01  RECS-READ               PIC 9(002)    VALUE 0.
@@ -86,19 +171,45 @@
               INTO FULL-DATE
            END-STRING.
        MAINLINE.
-           OPEN INPUT CARD-FILEN, OUTPUT PRINT-FILE, EXCP-FILE.
+           OPEN INPUT CARD-FILEN, CRITERIA-FILE, OUTPUT PRINT-FILE,
+                EXCP-FILE, REJECT-FILE.
            IF CARD-FILEN-STATUS NOT = 0
               DISPLAY 'ERROR OPENING INPUT FILE:CARD-FILEN!!!'
               DISPLAY 'STATUS-CODE=' CARD-FILEN-STATUS
+              MOVE 'CARD-FILEN' TO LOG-FILE-NAME-WS
+              MOVE CARD-FILEN-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
+              GO TO FINISH.
+           IF CRITERIA-FILE-STATUS NOT = 0
+              DISPLAY 'ERROR OPENING INPUT FILE:CRITERIA-FILE!!!'
+              DISPLAY 'STATUS-CODE=' CRITERIA-FILE-STATUS
+              MOVE 'CRITERIA-FILE' TO LOG-FILE-NAME-WS
+              MOVE CRITERIA-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO FINISH.
            IF PRINT-FILE-STATUS NOT = 0
                 DISPLAY '***ERROR OPENING OUTPUT FILE:PRINT-FILE!!!'
                 DISPLAY 'STATUS-CODE=' PRINT-FILE-STATUS
+                MOVE 'PRINT-FILE' TO LOG-FILE-NAME-WS
+                MOVE PRINT-FILE-STATUS TO LOG-STATUS-CODE-WS
+                PERFORM LOG-FILE-ERROR
                 GO TO FINISH.
            IF EXCP-FILE-STATUS NOT = 0
                 DISPLAY '***ERROR OPENING OUTPUT FILE:EXCP-FILE!!!'
                 DISPLAY 'STATUS-CODE=' EXCP-FILE-STATUS
+                MOVE 'EXCP-FILE' TO LOG-FILE-NAME-WS
+                MOVE EXCP-FILE-STATUS TO LOG-STATUS-CODE-WS
+                PERFORM LOG-FILE-ERROR
                 GO TO FINISH.
+           IF REJECT-FILE-STATUS NOT = 0
+                DISPLAY '***ERROR OPENING OUTPUT FILE:REJECT-FILE!!!'
+                DISPLAY 'STATUS-CODE=' REJECT-FILE-STATUS
+                MOVE 'REJECT-FILE' TO LOG-FILE-NAME-WS
+                MOVE REJECT-FILE-STATUS TO LOG-STATUS-CODE-WS
+                PERFORM LOG-FILE-ERROR
+                GO TO FINISH.
+
+           PERFORM LOAD-CRITERIA
 
            READ CARD-FILEN
                 AT END MOVE 'NO'   TO DATA-REMAINS-SWITCH.
@@ -115,12 +226,64 @@
            PERFORM PROCESS-CARDS THRU PROCESS-CARDS-EXIT
                UNTIL NO-MORE-DATA.
        FINISH.
-           CLOSE CARD-FILEN, PRINT-FILE, EXCP-FILE.
+           CLOSE CARD-FILEN, CRITERIA-FILE, PRINT-FILE, EXCP-FILE,
+                 REJECT-FILE.
            DISPLAY '***RECORDS READ       = ' RECS-READ.
            DISPLAY '***RECORDS WRITTEN    = ' RECS-WRITTEN.
            DISPLAY '***RECORDS NOT CHOSEN = ' RECS-NOT-CHOSEN.
+           DISPLAY '***RECORDS REJECTED   = ' RECS-REJECTED.
+           PERFORM WRITE-AUDIT-TRAIL.
 
            STOP RUN.
+
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF AUDIT-TRAIL-FILE-STATUS = 35
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: AUDIT-TRAIL-FILE'
+               DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+               MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+               MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               MOVE SPACES            TO AUDIT-LINE
+               MOVE 'FIG18'           TO AUDIT-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO AUDIT-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6)  TO AUDIT-RUN-TIME
+               MOVE RECS-READ          TO AUDIT-RECS-READ
+               MOVE RECS-WRITTEN       TO AUDIT-RECS-WRITTEN
+               MOVE RECS-REJECTED      TO AUDIT-RECS-REJECTED
+               MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+               MOVE X'0D0A'            TO AUDIT-CRLF
+               WRITE AUDIT-LINE
+               IF AUDIT-TRAIL-FILE-STATUS NOT = 0
+                   DISPLAY
+                       '***ERROR WRITING OUTPUT FILE: AUDIT-TRAIL-FILE'
+                   DISPLAY 'STATUS-CODE=' AUDIT-TRAIL-FILE-STATUS
+                   MOVE 'AUDIT-TRAIL-FILE' TO LOG-FILE-NAME-WS
+                   MOVE AUDIT-TRAIL-FILE-STATUS TO LOG-STATUS-CODE-WS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+
+       LOAD-CRITERIA.
+           MOVE 0 TO CRITERIA-COUNT
+           PERFORM UNTIL CRITERIA-FILE-STATUS = 10
+              READ CRITERIA-FILE
+                 AT END MOVE 10 TO CRITERIA-FILE-STATUS
+              NOT AT END
+                 IF CRITERIA-COUNT < 20
+                    ADD 1 TO CRITERIA-COUNT
+                    MOVE CRITERIA-MAJOR TO CRIT-MAJOR(CRITERIA-COUNT)
+                    MOVE CRITERIA-MIN-CREDITS
+                       TO CRIT-MIN-CREDITS(CRITERIA-COUNT)
+                 END-IF
+              END-READ
+           END-PERFORM.
+
        DATE-PRINT.
            MOVE SPACES TO PRINT-LINE
            MOVE 'DATE:' TO PRINT-NAME
@@ -174,19 +337,31 @@
        PROCESS-NEXT-RECORD.
            ADD 1 TO RECS-READ
            MOVE SPACES TO OUTPUT-VARIABLE
-           IF (CARD-CREDITS  >= 100 )         OR
-              (CARD-CREDITS  >= 80            AND
-               CARD-MAJOR     = 'DOCTOR')     OR
-              (CARD-CREDITS  >= 90            AND
-               CARD-MAJOR     = 'ARCHITECT')  OR
-              (CARD-MAJOR     = 'NUCPHY')     THEN
-              PERFORM WRITE-SELECTED-RECORDS
+           IF CARD-CREDITS IS NOT NUMERIC
+              PERFORM WRITE-REJECTED-CARD
            ELSE
-              PERFORM WRITE-NOT-SELECTED-RECORDS
+              PERFORM EVALUATE-CRITERIA
+              IF CARD-IS-SELECTED
+                 PERFORM WRITE-SELECTED-RECORDS
+              ELSE
+                 PERFORM WRITE-NOT-SELECTED-RECORDS
+              END-IF
            END-IF.
            READ CARD-FILEN
                 AT END MOVE 'NO'   TO DATA-REMAINS-SWITCH.
 
+       EVALUATE-CRITERIA.
+           MOVE 'N' TO SELECTED-SWITCH
+           PERFORM VARYING CRIT-IDX FROM 1 BY 1
+                   UNTIL CRIT-IDX > CRITERIA-COUNT
+                      OR CARD-IS-SELECTED
+              IF (CRIT-MAJOR(CRIT-IDX) = SPACES OR
+                  CRIT-MAJOR(CRIT-IDX) = CARD-MAJOR)   AND
+                 CARD-CREDITS >= CRIT-MIN-CREDITS(CRIT-IDX)
+                 MOVE 'Y' TO SELECTED-SWITCH
+              END-IF
+           END-PERFORM.
+
        PROCESS-CARDS-EXIT.
            EXIT.
 
@@ -220,6 +395,28 @@
               DISPLAY '***ERROR WRITING OUTPUT FILE: '
                       'PRINT-FILE!!!'
               DISPLAY 'STATUS-CODE=' PRINT-FILE-STATUS
+              MOVE 'PRINT-FILE' TO LOG-FILE-NAME-WS
+              MOVE PRINT-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
+              GO TO FINISH
+           END-IF
+           .
+       WRITE-REJECTED-CARD.
+           ADD 1 TO RECS-REJECTED
+           MOVE SPACES              TO   REJECT-PRINT-LINE
+           MOVE CARD-NAME           TO   REJECT-NAME
+           MOVE CARD-CREDITS        TO   REJECT-CREDITS-RAW
+           MOVE CARD-MAJOR          TO   REJECT-MAJOR
+           MOVE 'NOT NUMERIC'       TO   REJECT-REASON
+           MOVE X'0D0A'             TO   REJECT-CRLF
+           WRITE REJECT-PRINT-LINE
+           IF REJECT-FILE-STATUS NOT = 0
+              DISPLAY '***ERROR WRITING OUTPUT FILE: '
+                      'REJECT-FILE!!!'
+              DISPLAY 'STATUS-CODE=' REJECT-FILE-STATUS
+              MOVE 'REJECT-FILE' TO LOG-FILE-NAME-WS
+              MOVE REJECT-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO FINISH
            END-IF
            .
@@ -252,7 +449,30 @@
            IF EXCP-FILE-STATUS NOT = 0
               DISPLAY '***ERROR OPENING OUTPUT FILE:EXCP-FILE'
               DISPLAY 'STATUS-CODE=' EXCP-FILE-STATUS
+              MOVE 'EXCP-FILE' TO LOG-FILE-NAME-WS
+              MOVE EXCP-FILE-STATUS TO LOG-STATUS-CODE-WS
+              PERFORM LOG-FILE-ERROR
               GO TO FINISH
            END-IF
            .
+
+       LOG-FILE-ERROR.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-FILE-STATUS = 35
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           IF ERROR-LOG-FILE-STATUS NOT = 0
+               DISPLAY '***ERROR OPENING OUTPUT FILE: ERROR-LOG-FILE'
+               DISPLAY 'STATUS-CODE=' ERROR-LOG-FILE-STATUS
+           ELSE
+               MOVE SPACES          TO ERROR-LOG-LINE
+               MOVE 'FIG18'         TO ERRLOG-PROGRAM-NAME
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ERRLOG-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6) TO ERRLOG-RUN-TIME
+               MOVE LOG-FILE-NAME-WS   TO ERRLOG-FILE-NAME
+               MOVE LOG-STATUS-CODE-WS TO ERRLOG-STATUS-CODE
+               MOVE X'0D0A'            TO ERRLOG-CRLF
+               WRITE ERROR-LOG-LINE
+               CLOSE ERROR-LOG-FILE
+           END-IF.
        END PROGRAM FIG18.
